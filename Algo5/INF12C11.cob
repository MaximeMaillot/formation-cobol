@@ -69,17 +69,26 @@
          05                        PIC X(4).
          05                        PIC X(13) VALUE 'Total canton '.
          05 CANTON                 PIC X(3).
-         05                        PIC X(17).
+         05                        PIC X(3) VALUE ' - '.
          05 TOTAL-CANTON           PIC Z(5)9.
-         05                        PIC X(37).
+         05                        PIC X(3) VALUE ' ('.
+         05                        PIC X(9) VALUE 'commune '.
+         05 MAX-COMMUNE-CANTON-F   PIC X(2).
+         05                        PIC X(3) VALUE ' : '.
+         05 MAX-HAB-CANTON-F       PIC Z(4)9.
+         05                        PIC X(1) VALUE ')'.
+         05                        PIC X(28).
 
        01 FORMAT-TOTAL-DEPARTEMENT.
          05                        PIC X.
          05                        PIC X(18) VALUE 'Total departement '.
          05 DEPARTEMENT            PIC 99.
-         05                        PIC X(16).
+         05                        PIC X(3) VALUE ' - '.
          05 TOTAL-DEPARTEMENT      PIC Z(5)9.
-         05                        PIC X(37).
+         05                        PIC X(2) VALUE ' ('.
+         05 PERCENT-DEPT-EDIT      PIC Z9,99.
+         05                        PIC X(2) VALUE '%)'.
+         05                        PIC X(41).
 
        01 FORMAT-TOTAL-GENERAL.
          05                        PIC X(4).
@@ -96,7 +105,17 @@
          05 TOTAL-GENERAL          PIC 9(6).
 
        77 TEMP-CANTON               PIC X(3).
-       77 TEMP-DEPARTEMENT          PIC 99.  
+       77 TEMP-DEPARTEMENT          PIC 99.
+
+      * Total general pre-calcule en premiere passe, pour rapporter
+      * chaque departement a sa part de la population nationale.
+       77 TOTAL-GENERAL-PRECALC     PIC 9(6).
+       77 PERCENT-DEPARTEMENT       PIC 9(2)V9(2).
+
+      * Commune de plus forte population rencontree dans le canton
+      * en cours.
+       77 MAX-HAB-CANTON            PIC 9(5).
+       77 MAX-COMMUNE-CANTON        PIC X(2).
 
       * Variables de fin de fichier 
        77 EOF-TRUE                 PIC X VALUE "Y".
@@ -111,11 +130,26 @@
            PERFORM 30000-END-PGM
            .
        10000-INIT-PGM.
+           perform 10500-PRECALCUL-TOTAL-GENERAL
            open input f-pop
            open output f-stats
            perform 12000-READ-POP
            perform 11000-POP-FIRST-READ
            .
+
+      * Premiere passe sur f-pop pour obtenir le total general avant
+      * d'ecrire le rapport, afin de pouvoir rapporter chaque
+      * departement a sa part du total dans la seconde passe.
+       10500-PRECALCUL-TOTAL-GENERAL.
+           open input f-pop
+           perform 12000-READ-POP
+           perform until EOF-POP = EOF-TRUE
+             ADD NB-HABITANT of e-pop TO TOTAL-GENERAL-PRECALC
+             perform 12000-READ-POP
+           end-perform
+           close f-pop
+           move "F" to EOF-POP
+           .
        20000-TRAITEMENT.
            PERFORM UNTIL EOF-POP = EOF-TRUE
              IF (TEMP-DEPARTEMENT = DEPARTEMENT of e-pop)
@@ -194,22 +228,40 @@
            MOVE CANTON of e-pop TO CANTON of FORMAT-CANTON
            MOVE FORMAT-CANTON TO stats
            WRITE stats
+           INITIALIZE MAX-HAB-CANTON
+           MOVE SPACE TO MAX-COMMUNE-CANTON
            .
        21100-WRITE-COMMUNE.
+           perform 21150-CHECK-MAX-COMMUNE
            MOVE COMMUNE of e-pop TO COMMUNE of FORMAT-COMMUNE
            MOVE NB-HABITANT of e-pop TO NB-HABITANT of FORMAT-COMMUNE
            MOVE FORMAT-COMMUNE TO stats
            WRITE stats
            .
+       21150-CHECK-MAX-COMMUNE.
+           IF NB-HABITANT of e-pop > MAX-HAB-CANTON
+             MOVE NB-HABITANT of e-pop TO MAX-HAB-CANTON
+             MOVE COMMUNE of e-pop TO MAX-COMMUNE-CANTON
+           END-IF
+           .
        22100-WRITE-TOT-CANTON.
-           MOVE TOTAL-CANTON of TOTAUX 
+           MOVE TOTAL-CANTON of TOTAUX
             TO TOTAL-CANTON of FORMAT-TOTAL-CANTON
+           MOVE MAX-COMMUNE-CANTON TO MAX-COMMUNE-CANTON-F
+           MOVE MAX-HAB-CANTON TO MAX-HAB-CANTON-F
            MOVE FORMAT-TOTAL-CANTON TO stats
            WRITE stats
            .
        23100-WRITE-TOT-DEPT.
-           MOVE TOTAL-DEPARTEMENT of TOTAUX 
+           MOVE TOTAL-DEPARTEMENT of TOTAUX
             TO TOTAL-DEPARTEMENT of FORMAT-TOTAL-DEPARTEMENT
+           IF TOTAL-GENERAL-PRECALC > 0
+             COMPUTE PERCENT-DEPARTEMENT ROUNDED =
+               TOTAL-DEPARTEMENT of TOTAUX * 100 / TOTAL-GENERAL-PRECALC
+           ELSE
+             MOVE 0 TO PERCENT-DEPARTEMENT
+           END-IF
+           MOVE PERCENT-DEPARTEMENT TO PERCENT-DEPT-EDIT
            MOVE FORMAT-TOTAL-DEPARTEMENT TO stats
            WRITE stats
            .
