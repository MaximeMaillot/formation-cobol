@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJANO.
+       PROGRAM-ID. ETATANO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -11,8 +11,6 @@
             ACCESS MODE IS RANDOM
             RECORD KEY IS error-key-x
             FILE STATUS IS CR-ERRVS.
-           SELECT f-etatano ASSIGN ETATANO
-            FILE STATUS IS CR-ETATANO.
 
       *********************************
       *    D A T A   D I V I S I O N
@@ -23,27 +21,25 @@
            DATA RECORD IS e-error.
        01 e-error.
            02 error-key-9          pic 9(3).
-           02 error-key-x 
+           02 error-key-x
             REDEFINES error-key-9  PIC x(3).
            02 err-message          pic x(60).
            02                      PIC X(17).
 
-       fd f-etatano is external.
-       01 etatano.
-           COPY CANO.
-
-
        WORKING-STORAGE SECTION.
-       
+
        01 CR-ERRVS                 PIC 99.
-       01 CR-ETATANO               PIC 99.
 
        LINKAGE SECTION.
-       01 L-CODE-MVT               PIC X.
-       01 L-MATRICULE              PIC X(6).
        01 L-ERROR-CODE             PIC 9(3).
-
-       PROCEDURE DIVISION USING L-CODE-MVT L-MATRICULE L-ERROR-CODE.
+       01 L-LIB-MESS                PIC X(60).
+
+      * Resout le libelle ERRVS correspondant a un ERR-CODE, par
+      * reference, pour le compte de l'appelant (ecriture de l'etat
+      * des anomalies ou affichage des statistiques) - f-error est
+      * ouvert/ferme par l'appelant, qui le partage en tant que
+      * fichier externe.
+       PROCEDURE DIVISION USING L-ERROR-CODE L-LIB-MESS.
            PERFORM 10000-INIT-PGM
            PERFORM 20000-TRAITEMENT
            PERFORM 30000-END-PGM
@@ -56,12 +52,9 @@
        20000-TRAITEMENT.
            MOVE L-ERROR-CODE TO error-key-9
            READ f-error
-           MOVE L-MATRICULE to NUM-MAT
-           MOVE L-CODE-MVT TO CODE-MVT-ANO
-           MOVE err-message TO LIB-MESS
-           WRITE etatano
+           MOVE err-message TO L-LIB-MESS
            .
-           
+
        30000-END-PGM.
            GOBACK
-           .     
\ No newline at end of file
+           .
