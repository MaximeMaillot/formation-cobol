@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJQAN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT f-etatano ASSIGN ETATANO
+            FILE STATUS IS CR-ETATANO.
+
+      *********************************
+      *    D A T A   D I V I S I O N
+      *********************************
+       DATA DIVISION.
+       FILE SECTION.
+       fd f-etatano.
+       01 etatano.
+           COPY CANO.
+
+       WORKING-STORAGE SECTION.
+
+       01 CR-ETATANO                  PIC 99.
+         88 EOF-ETATANO VALUE 10.
+
+       77 ACCEPT-CODE-MVT             PIC X(3).
+       77 CODE-MVT-RECHERCHE          PIC X(1).
+
+       77 CPT-TROUVE                  PIC 9(4).
+       77 CPT-LUS                     PIC 9(4).
+
+      * Une ligne d'en-tete ou de separateur n'a jamais SEVERITE-ANO
+      * a 'B' ou 'I' (le FORMAT-* qui l'a ecrite est plus court que
+      * l'enregistrement CANO et laisse ce dernier octet a blanc) -
+      * c'est ce qui permet de distinguer une ligne d'anomalie des
+      * lignes de mise en forme du rapport.
+       01 LIGNE-ANO-SW                PIC X.
+         88 LIGNE-EST-ANO VALUE 'B' 'I'.
+
+       01 FORMAT-TITRE-REQUETE.
+         05                           PIC X(25).
+         05                           PIC X(30)
+           VALUE 'RECHERCHE ANOMALIES ETATANO'.
+         05                           PIC X(25).
+
+      ****************************************************************
+      * P R O C E D U R E   D I V I S I O N
+      ****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 10000-INIT-PGM
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-END-PGM
+           .
+
+       10000-INIT-PGM.
+           DISPLAY FORMAT-TITRE-REQUETE
+           DISPLAY 'CODE MOUVEMENT A RECHERCHER (FIN POUR QUITTER) : '
+           ACCEPT ACCEPT-CODE-MVT
+           .
+
+       20000-TRAITEMENT.
+           perform until ACCEPT-CODE-MVT = 'FIN'
+             MOVE ACCEPT-CODE-MVT(1:1) TO CODE-MVT-RECHERCHE
+             perform 21000-RECHERCHE-CODE-MVT
+             DISPLAY ' '
+             DISPLAY 'CODE MOUVEMENT A RECHERCHER (FIN POUR QUITTER) : '
+             ACCEPT ACCEPT-CODE-MVT
+           END-PERFORM
+           .
+
+      * Parcourt l'ETATANO du jour et liste les seules anomalies du
+      * code mouvement demande, en ignorant les lignes d'en-tete et
+      * de separation du rapport.
+       21000-RECHERCHE-CODE-MVT.
+           MOVE 0 TO CPT-TROUVE
+           MOVE 0 TO CPT-LUS
+           OPEN INPUT f-etatano
+           IF CR-ETATANO > 0
+             DISPLAY 'ERROR ETATANO : ' CR-ETATANO
+           ELSE
+             perform 22000-READ-ETATANO
+             perform until EOF-ETATANO
+               ADD 1 TO CPT-LUS
+               MOVE SEVERITE-ANO TO LIGNE-ANO-SW
+               IF LIGNE-EST-ANO AND CODE-MVT-ANO = CODE-MVT-RECHERCHE
+                 DISPLAY etatano
+                 ADD 1 TO CPT-TROUVE
+               END-IF
+               perform 22000-READ-ETATANO
+             END-PERFORM
+             CLOSE f-etatano
+             DISPLAY CPT-TROUVE ' ANOMALIE(S) TROUVEE(S) POUR LE CODE '
+                     CODE-MVT-RECHERCHE
+           END-IF
+           .
+
+       22000-READ-ETATANO.
+           READ f-etatano
+             AT END
+               SET EOF-ETATANO TO TRUE
+           END-READ
+           .
+
+       30000-END-PGM.
+           STOP RUN
+           .
