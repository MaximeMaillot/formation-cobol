@@ -0,0 +1,163 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJMAJE.
+      ***********************************************
+      *    E N V I R O N M E N T   D I V I S I O N
+      ***********************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT f-error ASSIGN ERRVS
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS error-key-x
+            FILE STATUS IS CR-ERRVS.
+
+      *********************************
+      *    D A T A   D I V I S I O N
+      *********************************
+       DATA DIVISION.
+       FILE SECTION.
+       fd f-error is external
+           DATA RECORD IS e-error.
+       01 e-error.
+           02 error-key-9          pic 9(3).
+           02 error-key-x
+            REDEFINES error-key-9  PIC x(3).
+           02 err-message          pic x(60).
+           02                      PIC X(17).
+
+       WORKING-STORAGE SECTION.
+
+       01 CR-ERRVS                       PIC 99.
+         88 ERRVS-OK VALUE 0.
+         88 ERRVS-DUPLICATE-KEY VALUE 22.
+         88 ERRVS-KEY-NOT-FOUND VALUE 23.
+         88 ERRVS-EOF VALUE 10.
+
+       01 CHOIX-MENU                     PIC 9.
+         88 CHOIX-AJOUTER VALUE 1.
+         88 CHOIX-MODIFIER VALUE 2.
+         88 CHOIX-LISTER VALUE 3.
+         88 CHOIX-QUITTER VALUE 9.
+
+       01 SAISIE-CODE                    PIC 9(3).
+       01 SAISIE-MESSAGE                 PIC X(60).
+
+       01 FORMAT-MENU-1.
+         05 PIC X(46) VALUE
+           '1 - AJOUTER UN CODE   2 - MODIFIER UN MESSAGE'.
+       01 FORMAT-MENU-2.
+         05 PIC X(46) VALUE
+           '3 - LISTER LES CODES  9 - QUITTER            '.
+       01 FORMAT-LISTE-LIGNE.
+         05 LISTE-CODE-F                 PIC 9(3).
+         05 PIC X(3) VALUE ' - '.
+         05 LISTE-MESSAGE-F              PIC X(60).
+
+      ****************************************************************
+      * P R O C E D U R E   D I V I S I O N
+      ****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 10000-INIT-PGM
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-END-PGM
+           .
+
+       10000-INIT-PGM.
+           OPEN I-O f-error
+           IF CR-ERRVS > 0 AND NOT ERRVS-OK
+             DISPLAY 'ERROR ERRVS : ' CR-ERRVS
+             perform 30000-END-PGM
+           END-IF
+           .
+
+       20000-TRAITEMENT.
+           MOVE 0 TO CHOIX-MENU
+           perform until CHOIX-QUITTER
+             perform 21000-AFFICHE-MENU
+             ACCEPT CHOIX-MENU
+
+             EVALUATE TRUE
+               WHEN CHOIX-AJOUTER
+                 perform 22000-AJOUTER-CODE
+               WHEN CHOIX-MODIFIER
+                 perform 23000-MODIFIER-MESSAGE
+               WHEN CHOIX-LISTER
+                 perform 24000-LISTER-CODES
+               WHEN CHOIX-QUITTER
+                 continue
+               WHEN OTHER
+                 DISPLAY 'CHOIX INVALIDE'
+             END-EVALUATE
+           END-PERFORM
+           .
+
+       21000-AFFICHE-MENU.
+           DISPLAY FORMAT-MENU-1
+           DISPLAY FORMAT-MENU-2
+           .
+
+      * Ajoute un nouveau code d'anomalie et son libelle dans ERRVS.
+       22000-AJOUTER-CODE.
+           DISPLAY 'CODE A CREER (3 CHIFFRES) : '
+           ACCEPT SAISIE-CODE
+           DISPLAY 'LIBELLE DU MESSAGE : '
+           ACCEPT SAISIE-MESSAGE
+
+           MOVE SAISIE-CODE TO error-key-9
+           MOVE SAISIE-MESSAGE TO err-message
+           WRITE e-error
+             INVALID KEY
+               DISPLAY 'CE CODE EXISTE DEJA : ' SAISIE-CODE
+             NOT INVALID KEY
+               DISPLAY 'CODE ' SAISIE-CODE ' CREE'
+           END-WRITE
+           .
+
+      * Modifie le libelle d'un code existant.
+       23000-MODIFIER-MESSAGE.
+           DISPLAY 'CODE A MODIFIER (3 CHIFFRES) : '
+           ACCEPT SAISIE-CODE
+
+           MOVE SAISIE-CODE TO error-key-9
+           READ f-error
+             INVALID KEY
+               DISPLAY 'CODE INCONNU : ' SAISIE-CODE
+             NOT INVALID KEY
+               DISPLAY 'NOUVEAU LIBELLE : '
+               ACCEPT SAISIE-MESSAGE
+               MOVE SAISIE-MESSAGE TO err-message
+               REWRITE e-error
+               DISPLAY 'CODE ' SAISIE-CODE ' MODIFIE'
+           END-READ
+           .
+
+      * Liste tous les codes actuellement connus dans ERRVS.
+       24000-LISTER-CODES.
+           MOVE 0 TO error-key-9
+           START f-error KEY IS NOT LESS THAN error-key-x
+             INVALID KEY
+               DISPLAY 'AUCUN CODE DANS ERRVS'
+           END-START
+
+           IF ERRVS-OK
+             perform until ERRVS-EOF
+               READ f-error NEXT RECORD
+                 AT END
+                   continue
+                 NOT AT END
+                   MOVE error-key-9 TO LISTE-CODE-F
+                   MOVE err-message TO LISTE-MESSAGE-F
+                   DISPLAY FORMAT-LISTE-LIGNE
+               END-READ
+             END-PERFORM
+           END-IF
+           .
+
+       30000-END-PGM.
+           close f-error
+           STOP RUN
+           .
