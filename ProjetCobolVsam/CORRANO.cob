@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJCOR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT f-etatano ASSIGN ETATANO
+            FILE STATUS IS CR-ETATANO.
+
+           SELECT f-mvt-corr ASSIGN DDMVTCOR
+            ORGANIZATION SEQUENTIAL
+            FILE STATUS IS CR-MVT-CORR.
+
+      *********************************
+      *    D A T A   D I V I S I O N
+      *********************************
+       DATA DIVISION.
+       FILE SECTION.
+       fd f-etatano.
+       01 etatano.
+           COPY CANO.
+
+       fd f-mvt-corr
+           DATA RECORD IS e-mvt-corr.
+       01 e-mvt-corr.
+           COPY CMVTPROJ.
+
+       WORKING-STORAGE SECTION.
+
+       01 CR-ETATANO                  PIC 99.
+         88 EOF-ETATANO VALUE 10.
+       01 CR-MVT-CORR                 PIC 99.
+
+       77 CPT-ANO-LUES                PIC 9(4) VALUE 0.
+       77 CPT-CORRIGEES               PIC 9(4) VALUE 0.
+
+      * Une ligne d'en-tete ou de separateur n'a jamais SEVERITE-ANO
+      * a 'B' ou 'I' (le FORMAT-* qui l'a ecrite est plus court que
+      * l'enregistrement CANO et laisse ce dernier octet a blanc) -
+      * c'est ce qui permet de distinguer une ligne d'anomalie des
+      * lignes de mise en forme du rapport.
+       01 LIGNE-ANO-SW                PIC X.
+         88 LIGNE-EST-ANO VALUE 'B' 'I'.
+
+       77 ACCEPT-REPONSE              PIC X(1).
+       77 ACCEPT-CODE-MVT             PIC X(1).
+       77 ACCEPT-NOUVEAU-MAT          PIC 9(6).
+
+       01 FORMAT-TITRE-CORR.
+         05                           PIC X(22).
+         05                           PIC X(36)
+           VALUE 'CORRECTION INTERACTIVE DES ANOMALIES'.
+         05                           PIC X(22).
+
+      ****************************************************************
+      * P R O C E D U R E   D I V I S I O N
+      ****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 10000-INIT-PGM
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-END-PGM
+           .
+
+       10000-INIT-PGM.
+           DISPLAY FORMAT-TITRE-CORR
+           OPEN INPUT f-etatano
+           IF CR-ETATANO > 0
+             DISPLAY 'ERROR ETATANO : ' CR-ETATANO
+             perform 30000-END-PGM
+           END-IF
+           OPEN OUTPUT f-mvt-corr
+           IF CR-MVT-CORR > 0
+             DISPLAY 'ERROR DDMVTCOR : ' CR-MVT-CORR
+             perform 30000-END-PGM
+           END-IF
+           perform 22000-READ-ETATANO
+           .
+
+       20000-TRAITEMENT.
+           perform until EOF-ETATANO
+             MOVE SEVERITE-ANO TO LIGNE-ANO-SW
+             IF LIGNE-EST-ANO
+               ADD 1 TO CPT-ANO-LUES
+               perform 21000-TRAITE-ANOMALIE
+             END-IF
+             perform 22000-READ-ETATANO
+           END-PERFORM
+           .
+
+       22000-READ-ETATANO.
+           READ f-etatano
+             AT END
+               SET EOF-ETATANO TO TRUE
+           END-READ
+           .
+
+      * Propose a l'operateur de corriger l'anomalie sur place ; les
+      * cas simples (mauvais code, champ a resaisir) se traduisent
+      * par un mouvement CMVTPROJ pret pour le rejeu de ce soir, sans
+      * attendre de refaire tourner tout le traitement demain.
+       21000-TRAITE-ANOMALIE.
+           DISPLAY ' '
+           DISPLAY 'MATRICULE : ' NUM-MAT
+                   ' CODE : ' CODE-MVT-ANO
+                   ' MESSAGE : ' LIB-MESS
+           DISPLAY 'CORRIGER CETTE ANOMALIE MAINTENANT (O/N) : '
+           ACCEPT ACCEPT-REPONSE
+           IF ACCEPT-REPONSE = 'O'
+             perform 21100-SAISIE-CORRECTION
+           END-IF
+           .
+
+       21100-SAISIE-CORRECTION.
+           DISPLAY 'CODE MOUVEMENT CORRIGE (C/M/S/R/T) : '
+           ACCEPT ACCEPT-CODE-MVT
+           MOVE ACCEPT-CODE-MVT TO CODE-MVT OF e-mvt-corr
+           MOVE NUM-MAT TO MAT-MVT OF e-mvt-corr
+           EVALUATE ACCEPT-CODE-MVT
+             WHEN 'C'
+               perform 21200-SAISIE-FICHE-COMPLETE
+             WHEN 'M'
+               perform 21200-SAISIE-FICHE-COMPLETE
+             WHEN 'T'
+               DISPLAY 'NOUVEAU MATRICULE : '
+               ACCEPT ACCEPT-NOUVEAU-MAT
+               MOVE ACCEPT-NOUVEAU-MAT TO MAT-NOUVEAU-MVT OF e-mvt-corr
+               perform 21900-ECRIT-MOUVEMENT-CORR
+             WHEN 'S'
+               perform 21900-ECRIT-MOUVEMENT-CORR
+             WHEN 'R'
+               perform 21900-ECRIT-MOUVEMENT-CORR
+             WHEN OTHER
+               DISPLAY 'CODE MOUVEMENT INCONNU, ANOMALIE NON CORRIGEE'
+           END-EVALUATE
+           .
+
+      * Ressaisie complete des zones de la fiche, necessaire pour un
+      * mouvement de creation ou de remplacement.
+       21200-SAISIE-FICHE-COMPLETE.
+           DISPLAY 'NOM PRENOM  : '
+           ACCEPT NOM-PRE-MVT OF e-mvt-corr
+           DISPLAY 'RUE         : '
+           ACCEPT RUE-MVT OF e-mvt-corr
+           DISPLAY 'CODE POSTAL : '
+           ACCEPT CP-MVT OF e-mvt-corr
+           DISPLAY 'VILLE       : '
+           ACCEPT VILLE-MVT OF e-mvt-corr
+           DISPLAY 'TYPE VEHICULE (V/M/U/C) : '
+           ACCEPT TYPE-VEHICULE OF e-mvt-corr
+           DISPLAY 'PRIME DE BASE : '
+           ACCEPT PRIME-MVT OF e-mvt-corr
+           DISPLAY 'BONUS/MALUS (B/M) : '
+           ACCEPT BM-MVT OF e-mvt-corr
+           DISPLAY 'TAUX : '
+           ACCEPT TAUX-MVT OF e-mvt-corr
+           perform 21900-ECRIT-MOUVEMENT-CORR
+           .
+
+       21900-ECRIT-MOUVEMENT-CORR.
+           WRITE e-mvt-corr
+           ADD 1 TO CPT-CORRIGEES
+           .
+
+       30000-END-PGM.
+           CLOSE f-etatano f-mvt-corr
+           DISPLAY ' '
+           DISPLAY 'ANOMALIES LUES     : ' CPT-ANO-LUES
+           DISPLAY 'MOUVEMENTS GENERES : ' CPT-CORRIGEES
+           STOP RUN
+           .
