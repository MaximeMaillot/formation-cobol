@@ -34,6 +34,31 @@
             RECORD KEY IS error-key-x
             FILE STATUS IS CR-ERRVS.
 
+      * ASSUR3SV est ouvert en I-O : il sert a la fois de source pour
+      * la reactivation (22420-REACTIVATE-FROM-BAK) et de sauvegarde
+      * horodatee de l'ASSUR3 du jour, remise a jour au fil de la
+      * lecture (18010-BACKUP-ASSURES-IN).
+           SELECT f-assures-bak ASSIGN ASSUR3SV
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS MAT-X3SV
+            FILE STATUS IS CR-ASSURES-BAK.
+
+           SELECT f-checkpoint ASSIGN CHECKPT
+            ORGANIZATION SEQUENTIAL
+            FILE STATUS IS CR-CHECKPOINT.
+
+           SELECT f-stats ASSIGN PROJSTAT
+            ORGANIZATION SEQUENTIAL
+            FILE STATUS IS CR-STATS.
+
+      * Matricules crees ou reecrits par ce run, pour permettre de
+      * cibler les avis de renouvellement sur les seules polices qui
+      * ont effectivement change.
+           SELECT f-renouv ASSIGN DDRENOUV
+            ORGANIZATION SEQUENTIAL
+            FILE STATUS IS CR-RENOUV.
+
       *********************************
       *    D A T A   D I V I S I O N
       *********************************
@@ -63,11 +88,25 @@
            DATA RECORD IS e-error.
        01 e-error.
            02 error-key-9          pic 9(3).
-           02 error-key-x 
+           02 error-key-x
             REDEFINES error-key-9  PIC x(3).
            02 err-message          pic x(60).
            02                      PIC X(17).
-       
+
+       fd f-assures-bak.
+       01 e-assures-bak.
+           COPY CASSURE3SV.
+
+       fd f-checkpoint
+           DATA RECORD IS e-checkpoint.
+       01 e-checkpoint                 PIC X(45).
+
+       fd f-stats.
+       01 stats-rec                    PIC X(80).
+
+       fd f-renouv.
+       01 ligne-renouv                 PIC X(80).
+
 
        WORKING-STORAGE SECTION.
        
@@ -78,18 +117,46 @@
        01 CR-ASSURES-OUT                 PIC 99.
        01 CR-ETATANO                     PIC 99.
        01 CR-ERRVS                       PIC 99.
+       01 CR-ASSURES-BAK                 PIC 99.
+       01 CR-CHECKPOINT                  PIC 99.
+
+       01 DOMAINE-MVT-SW                 PIC X.
+           88 DOMAINE-MVT-VALIDE VALUE 'V'.
+           88 DOMAINE-MVT-INVALIDE VALUE 'I'.
+       01 CR-STATS                       PIC 99.
+       01 CR-RENOUV                      PIC 99.
+
+       01 FORMAT-LIGNE-RENOUV.
+         05 MAT-RENOUV-F                 PIC 9(6).
+         05 PIC X VALUE ';'.
+         05 CODE-RENOUV-F                PIC X(1).
+         05                              PIC X(73).
+
+       77 CKPT-INTERVAL                  PIC 9(4) VALUE 50.
+       77 CKPT-QUOTIENT                  PIC 9(4).
+       77 CKPT-REMAINDER                 PIC 9(4).
+
+       01 FORMAT-CHECKPOINT.
+         05 PIC X(17) VALUE 'CHECKPOINT MAT = '.
+         05 CKPT-MAT-F                   PIC 9(6).
+         05 PIC X(13) VALUE ' MVT TRAITES '.
+         05 CKPT-CPT-F                   PIC 9(6).
+         05 PIC X(3).
 
        01 CPT.
          02 CPT-FILLER.
-           05                            PIC 99 OCCURS 4.
-           
+           05                            PIC 99 OCCURS 10.
+
          02 CPT-READ.
            05 CPT-ASSURES-IN             PIC 99.
            05 CPT-MVT                    PIC 99.
            05 CPT-CREATE                 PIC 99.
+           05 CPT-REACTIVATE             PIC 99.
+           05 CPT-TRANSFERT              PIC 99.
            05 CPT-ASSURES-OUT            PIC 99.
            05 CPT-REWRITE                PIC 99.
            05 CPT-DELETE                 PIC 99.
+           05 CPT-MVT-NO-MATCH           PIC 99.
 
          02 CPT-ANOMALIE                 PIC 99.
 
@@ -98,11 +165,40 @@
            05 CPT-ANO-CREATE             PIC 99.
            05 CPT-ANO-REWRITE            PIC 99.
            05 CPT-ANO-DELETE             PIC 99.
+           05 CPT-ANO-REACT-NF           PIC 99.
+           05 CPT-ANO-REACT-ACT          PIC 99.
+           05 CPT-ANO-DOMAINE            PIC 99.
+           05 CPT-ANO-TRANSFERT-NF       PIC 99.
+           05 CPT-ANO-DELETE-DOUBLON     PIC 99.
+           05 CPT-ANO-TRANSFERT-SEQ      PIC 99.
          02 TAB-CPT-ANO REDEFINES CPT-ANO.
-           05 CPT-ANO-T                  PIC 99 occurs 4.
-           
+           05 CPT-ANO-T                  PIC 99 occurs 10.
+
        01 TAB-CPT REDEFINES CPT.
-        02 CPT-STATS                     PIC 99 occurs 15.
+        02 CPT-STATS                     PIC 99 occurs 30.
+
+      * Severite par ERR-CODE (1=inconnu 2=create 3=update 4=delete
+      * 5=react non trouvee 6=react deja active 7=domaine invalide
+      * 8=transfert, ancien matricule introuvable, 9=suppression
+      * deja faite dans ce run, 10=transfert, nouveau matricule
+      * anterieur a un matricule deja ecrit dans ce run) :
+      * B=bloquante, a corriger le jour meme, I=informative,
+      * resoumission sans consequence. Les codes 11 et au-dela sont
+      * reserves aux libelles des lignes de statistiques
+      * (31700-CALL-ANO-PGM-STATS), hors de ce tableau de severite.
+       01 SEVERITE-ANO-TAB.
+         05 PIC X VALUE 'B'.
+         05 PIC X VALUE 'I'.
+         05 PIC X VALUE 'B'.
+         05 PIC X VALUE 'B'.
+         05 PIC X VALUE 'B'.
+         05 PIC X VALUE 'I'.
+         05 PIC X VALUE 'B'.
+         05 PIC X VALUE 'B'.
+         05 PIC X VALUE 'I'.
+         05 PIC X VALUE 'B'.
+       01 TAB-SEVERITE-ANO REDEFINES SEVERITE-ANO-TAB.
+         05 SEVERITE-ANO-T               PIC X occurs 10.
 
        77 ano-pgm                        PIC X(7) VALUE 'ETATANO'.
 
@@ -110,6 +206,39 @@
 
        77 ERR-CODE                       PIC 999.
 
+      * Matricules supprimes par ce run : permet de distinguer une
+      * suppression en double intra-batch (le master n'a plus le
+      * matricule, le pointeur MAT-A3 l'a deja depasse) d'une
+      * suppression qui ne correspond a aucun assure.
+       01 TAB-MAT-SUPPRIMES.
+         05 MAT-SUPPRIME                 PIC 9(6) occurs 200.
+       77 NB-MAT-SUPPRIMES                PIC 999 VALUE 0.
+       77 IDX-SUPPRIME                    PIC 999.
+
+       77 DOUBLON-DELETE-SW              PIC X.
+         88 DOUBLON-DELETE-TROUVE VALUE 'O'.
+         88 DOUBLON-DELETE-ABSENT VALUE 'N'.
+
+      * Prime totale bonus/malus calculee par le sous-programme
+      * partage CALCBM (creations et remplacements du jour),
+      * pour disposer d'un montant facture global en fin de run.
+       77 PRIME-BM-MVT                   PIC 9(4)V9(2).
+       77 PRIME-TOTALE-MVT               PIC 9(5)V9(2).
+       77 TOTAL-PRIME-FACTUREE           PIC 9(6)V9(2) VALUE 0.
+
+       01 PREV-MAT-MVT                   PIC 9(6) VALUE 0.
+
+      * Dernier MAT-A4 ecrit dans ASSUR4 : ASSUR4 est ouvert en
+      * ACCES SEQUENTIEL, donc chaque WRITE doit presenter une cle
+      * strictement superieure a la precedente. Utilise par le
+      * controle de sequence du transfert (22500/22510), le seul
+      * cas ou la cle ecrite n'est pas naturellement croissante
+      * avec la fusion ASSUR3/mouvements.
+       01 PREV-MAT-A4                    PIC 9(6) VALUE 0.
+
+       01 CPT-BALANCE-ATTENDU             PIC 9(4).
+       01 CPT-BALANCE-REEL                PIC 9(4).
+
        01 weekday-desc.
          COPY weekday.
        01 weekday-tab.
@@ -203,6 +332,44 @@
         05 PIC x(70) value all '-'.
         05 pic x value '+'.
 
+       01 FORMAT-TOTAL-PRIME-STATS.
+        05 PIC X value 'I'.
+        05 PIC X(32) value ' TOTAL PRIME FACTUREE (BM) : '.
+        05 TOTAL-PRIME-FACTUREE-F PIC Z(5)9,99.
+        05 PIC X(28).
+        05 PIC X value 'I'.
+
+      * Marques de debut/fin de step ecrites dans PROJSTAT, pour
+      * reconstituer dans un seul fichier l'enchainement complet de
+      * la chaine de nuit (PROJETM, PROJETM aleatoire, VSAM1).
+       01 FORMAT-STATS-DEBUT.
+         05                       PIC X(8) VALUE 'DEBUT : '.
+         05 PROG-DEBUT-F          PIC X(8).
+         05                       PIC X(4) VALUE ' LE '.
+         05 DAY-F                 PIC 99.
+         05                       PIC X VALUE '/'.
+         05 MONTH-F               PIC 99.
+         05                       PIC X VALUE '/'.
+         05 YEAR-F                PIC 9(4).
+         05                       PIC X(3) VALUE ' A '.
+         05 HOUR-F                PIC 99.
+         05                       PIC X VALUE ':'.
+         05 MINUTE-F              PIC 99.
+         05                       PIC X VALUE ':'.
+         05 SECOND-F              PIC 99.
+         05                       PIC X(39).
+
+       01 FORMAT-STATS-FIN.
+         05                       PIC X(8) VALUE 'FIN   : '.
+         05 PROG-FIN-F            PIC X(8).
+         05                       PIC X(3) VALUE ' A '.
+         05 HOUR-F                PIC 99.
+         05                       PIC X VALUE ':'.
+         05 MINUTE-F              PIC 99.
+         05                       PIC X VALUE ':'.
+         05 SECOND-F              PIC 99.
+         05                       PIC X(53).
+
       * -------------------------------------------------
 
       ****************************************************************
@@ -215,16 +382,30 @@
            .
 
        10000-INIT-PGM.
+           perform get-current-date
            OPEN INPUT f-assures-in f-mvt f-error
-           OPEN OUTPUT f-assures-out f-etatano
+           OPEN I-O f-assures-bak
+           OPEN OUTPUT f-assures-out f-etatano f-checkpoint f-renouv
+           OPEN EXTEND f-stats
+           IF CR-STATS > 0
+             DISPLAY 'ERROR PROJSTAT : ' CR-STATS
+           END-IF
+           perform 10060-WRITE-STATS-DEBUT
            perform 11000-CHECK-INIT-FILE
            perform 18000-READ-ASSURES-IN
            perform 19000-READ-MVT
 
-           perform get-current-date
            perform write-ano-header
            .
 
+      * Premiere ligne du step dans le journal consolide PROJSTAT.
+       10060-WRITE-STATS-DEBUT.
+           MOVE 'PROJETM' TO PROG-DEBUT-F
+           MOVE CORRESPONDING DATE-F TO FORMAT-STATS-DEBUT
+           MOVE CORRESPONDING TIME-F TO FORMAT-STATS-DEBUT
+           WRITE stats-rec FROM FORMAT-STATS-DEBUT
+           .
+
        11000-CHECK-INIT-FILE.
            IF CR-ASSURES-IN > 0
              DISPLAY 'ERROR ASSUR3 : ' CR-ASSURES-IN 
@@ -238,6 +419,18 @@
              DISPLAY 'ERROR ERRVS : ' CR-ERRVS
              perform 30000-END-PGM
            END-IF
+           IF CR-ASSURES-BAK > 0
+             DISPLAY 'ERROR ASSUR3SV : ' CR-ASSURES-BAK
+             perform 30000-END-PGM
+           END-IF
+           IF CR-CHECKPOINT > 0
+             DISPLAY 'ERROR CHECKPT : ' CR-CHECKPOINT
+             perform 30000-END-PGM
+           END-IF
+           IF CR-RENOUV > 0
+             DISPLAY 'ERROR DDRENOUV : ' CR-RENOUV
+             perform 30000-END-PGM
+           END-IF
            IF CR-ASSURES-OUT  > 0
              DISPLAY 'ERROR ASSUR4 : ' CR-ASSURES-OUT 
            END-IF 
@@ -273,19 +466,71 @@
        18000-READ-ASSURES-IN.
            READ f-assures-in
 
-           IF NOT EOF-ASSURES-IN 
+           IF NOT EOF-ASSURES-IN
               ADD 1 TO CPT-ASSURES-IN
+              perform 18010-BACKUP-ASSURES-IN
            END-IF
            .
+
+      * Reporte l'enregistrement ASSUR3 du jour dans ASSUR3SV avant
+      * qu'il ne soit remplace par l'ASSUR4 de ce run, pour permettre
+      * une reactivation ou un retour en arriere rapide.
+       18010-BACKUP-ASSURES-IN.
+           MOVE MAT-X3 TO MAT-X3SV
+           MOVE NOM-PRE-A3 TO NOM-PRE-A3SV
+           MOVE RUE-A3 TO RUE-A3SV
+           MOVE CP-A3 TO CP-A3SV
+           MOVE VILLE-A3 TO VILLE-A3SV
+           MOVE TYPE-V-A3 TO TYPE-V-A3SV
+           MOVE PRIME-A3 TO PRIME-A3SV
+           MOVE BM-A3 TO BM-A3SV
+           MOVE TAUX-A3 TO TAUX-A3SV
+
+           WRITE e-assures-bak
+             INVALID KEY
+               REWRITE e-assures-bak
+           END-WRITE
+           .
        
        19000-READ-MVT.
            READ f-mvt
 
            IF NOT EOF-MVT
               ADD 1 TO CPT-MVT
+              perform 19100-CHECK-SEQUENCE-MVT
+              MOVE MAT-MVT TO PREV-MAT-MVT
+           END-IF
+           .
+
+      * Rejette le run si le fichier des mouvements n'est pas trie
+      * en ordre croissant sur MAT-MVT : une fusion sur un fichier
+      * mal trie produirait des creations/suppressions erronees.
+       19100-CHECK-SEQUENCE-MVT.
+           IF PREV-MAT-MVT > MAT-MVT
+             DISPLAY 'ERROR MVT NON TRIE SUR MAT-MVT : ' MAT-MVT
+                     ' RECU APRES ' PREV-MAT-MVT
+             perform 30000-END-PGM
+           END-IF
+           .
+
+      * Trace le dernier MAT-MVT applique toutes les CKPT-INTERVAL
+      * fiches, pour permettre a l'exploitation de reprendre le
+      * traitement a partir de ce point plutot que de rejouer tout
+      * le fichier des mouvements apres un abandon.
+       19200-CHECK-CHECKPOINT.
+           DIVIDE CPT-MVT BY CKPT-INTERVAL
+             GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+           IF CKPT-REMAINDER = 0
+             perform 19210-WRITE-CHECKPOINT
            END-IF
            .
 
+       19210-WRITE-CHECKPOINT.
+           MOVE MAT-MVT TO CKPT-MAT-F
+           MOVE CPT-MVT TO CKPT-CPT-F
+           WRITE e-checkpoint FROM FORMAT-CHECKPOINT
+           .
+
        20000-TRAITEMENT.
            perform until EOF-MVT
 
@@ -296,8 +541,9 @@
 
              IF (EOF-ASSURES-IN)
                perform 23000-FINISH-MVT
-             ELSE 
+             ELSE
                perform 22000-EVALUATE-CODE-MVT
+               perform 19200-CHECK-CHECKPOINT
                perform 19000-READ-MVT
              END-IF
 
@@ -308,7 +554,8 @@
            CALL ano-pgm USING
                 BY REFERENCE ERR-CODE
                 BY REFERENCE LIB-MESS
-                
+
+           MOVE SEVERITE-ANO-T(ERR-CODE) TO SEVERITE-ANO
            perform 22710-WRITE-ETAT-ANO
 
            ADD 1 TO CPT-ANO-T(ERR-CODE)
@@ -331,20 +578,33 @@
 
              WHEN 'S'
                perform 22300-CHECK-DELETE-MVT
-               
+
+             WHEN 'R'
+               perform 22400-CHECK-REACTIVATE-MVT
+
+             WHEN 'T'
+               perform 22500-CHECK-TRANSFERT-MVT
+
              WHEN OTHER
                MOVE 1 TO ERR-CODE
                perform 22700-CALL-ANO-PGM-ANO
 
            END-EVALUATE
            .
-       
+
        22710-WRITE-ETAT-ANO.
            MOVE MAT-MVT TO NUM-MAT
            MOVE CODE-MVT TO CODE-MVT-ANO
+           MOVE DATE-F TO DATE-ANO
+           MOVE TIME-F TO HEURE-ANO
+           MOVE 'PROJETM' TO PROG-ANO
            write etatano
            .
 
+      * Une fois l'ASSUR3 epuise, tout mouvement 'M'/'S'/'T' restant
+      * ne peut par construction trouver aucun assure - compte a
+      * part, distinct des autres motifs d'anomalie, pour signaler
+      * un extrait de mouvements perime.
        23000-FINISH-MVT.
            perform until EOF-MVT
 
@@ -356,10 +616,20 @@
                WHEN 'M'
                  MOVE 3 TO ERR-CODE
                  perform 22700-CALL-ANO-PGM-ANO
+                 ADD 1 TO CPT-MVT-NO-MATCH
 
                WHEN 'S'
                  MOVE 4 TO ERR-CODE
                  perform 22700-CALL-ANO-PGM-ANO
+                 ADD 1 TO CPT-MVT-NO-MATCH
+
+               WHEN 'R'
+                 perform 22420-REACTIVATE-FROM-BAK
+
+               WHEN 'T'
+                 MOVE 8 TO ERR-CODE
+                 perform 22700-CALL-ANO-PGM-ANO
+                 ADD 1 TO CPT-MVT-NO-MATCH
 
                WHEN OTHER
                  MOVE 1 TO ERR-CODE
@@ -367,6 +637,7 @@
 
              END-EVALUATE
 
+             perform 19200-CHECK-CHECKPOINT
              perform 19000-READ-MVT
 
            END-PERFORM
@@ -374,36 +645,171 @@
 
        22100-CHECK-WRITE-MVT.
            IF (MAT-A3 NOT = MAT-MVT)
-             perform 22110-WRITE-ASSURES-OUT
+             perform 22105-CHECK-DOMAINE-MVT
+             IF DOMAINE-MVT-VALIDE
+               perform 22110-WRITE-ASSURES-OUT
+             ELSE
+               MOVE 7 TO ERR-CODE
+               perform 22700-CALL-ANO-PGM-ANO
+             END-IF
            ELSE
              MOVE 2 TO ERR-CODE
              perform 22700-CALL-ANO-PGM-ANO
-           END-IF 
+           END-IF
            .
-       
+
        22200-CHECK-REWRITE-MVT.
            IF (MAT-A3 = MAT-MVT)
-             perform 22210-REWRITE-ASSURES-OUT
+             perform 22105-CHECK-DOMAINE-MVT
+             IF DOMAINE-MVT-VALIDE
+               perform 22210-REWRITE-ASSURES-OUT
+             ELSE
+               MOVE 7 TO ERR-CODE
+               perform 22700-CALL-ANO-PGM-ANO
+             END-IF
            ELSE
              MOVE 3 TO ERR-CODE
              perform 22700-CALL-ANO-PGM-ANO
            END-IF
            .
+
+      * Controle de domaine sur les zones du mouvement avant ecriture
+      * dans le master : type de vehicule connu, code bonus/malus
+      * valide et taux dans la plage autorisee.
+       22105-CHECK-DOMAINE-MVT.
+           SET DOMAINE-MVT-VALIDE TO TRUE
+           IF NOT TYPE-V-CONNU
+             SET DOMAINE-MVT-INVALIDE TO TRUE
+           END-IF
+           IF NOT BM-CONNU
+             SET DOMAINE-MVT-INVALIDE TO TRUE
+           END-IF
+           IF TAUX-MVT < 1 OR TAUX-MVT > 99
+             SET DOMAINE-MVT-INVALIDE TO TRUE
+           END-IF
+           .
        
        22300-CHECK-DELETE-MVT.
            IF (MAT-A3 = MAT-MVT)
              perform 22310-DELETE-ASSURES-OUT
+             perform 22320-ENREGISTRE-MAT-SUPPRIME
              perform 18000-READ-ASSURES-IN
            ELSE
-             MOVE 4 TO ERR-CODE
+             perform 22330-CHECK-DOUBLON-DELETE
+             IF DOUBLON-DELETE-TROUVE
+               MOVE 9 TO ERR-CODE
+             ELSE
+               MOVE 4 TO ERR-CODE
+             END-IF
              perform 22700-CALL-ANO-PGM-ANO
            END-IF
            .
-           
+
+      * Ajoute le matricule au tableau des suppressions de ce run,
+      * une fois la fiche effectivement ecartee de l'ASSUR3 de
+      * sortie.
+       22320-ENREGISTRE-MAT-SUPPRIME.
+           IF NB-MAT-SUPPRIMES < 200
+             ADD 1 TO NB-MAT-SUPPRIMES
+             MOVE MAT-MVT TO MAT-SUPPRIME(NB-MAT-SUPPRIMES)
+           END-IF
+           .
+
+      * Recherche le matricule parmi les suppressions deja faites
+      * par ce run, pour distinguer une suppression en double
+      * intra-batch d'une suppression qui ne trouve aucun assure.
+       22330-CHECK-DOUBLON-DELETE.
+           SET DOUBLON-DELETE-ABSENT TO TRUE
+           PERFORM VARYING IDX-SUPPRIME FROM 1 BY 1
+                     UNTIL IDX-SUPPRIME > NB-MAT-SUPPRIMES
+             IF MAT-SUPPRIME(IDX-SUPPRIME) = MAT-MVT
+               SET DOUBLON-DELETE-TROUVE TO TRUE
+             END-IF
+           END-PERFORM
+           .
+
+      * Le transfert ne s'applique qu'a un matricule encore present
+      * dans l'ASSUR3 du jour : l'ancienne fiche est supprimee et
+      * reecrite sous le nouveau matricule, avec une trace vers
+      * l'ancien (MAT-ORIGINE-A4). ASSUR4 etant en acces sequentiel,
+      * le nouveau matricule doit en plus etre superieur a toute
+      * cle deja ecrite ce run, faute de quoi le WRITE casserait
+      * l'ordre croissant exige par le fichier de sortie.
+       22500-CHECK-TRANSFERT-MVT.
+           IF (MAT-A3 = MAT-MVT)
+             IF (MAT-NOUVEAU-MVT > PREV-MAT-A4)
+               perform 22510-TRANSFER-ASSURES-OUT
+             ELSE
+               MOVE 10 TO ERR-CODE
+               perform 22700-CALL-ANO-PGM-ANO
+             END-IF
+             perform 18000-READ-ASSURES-IN
+           ELSE
+             MOVE 8 TO ERR-CODE
+             perform 22700-CALL-ANO-PGM-ANO
+           END-IF
+           .
+
+       22510-TRANSFER-ASSURES-OUT.
+           MOVE MAT-NOUVEAU-MVT TO MAT-A4
+           MOVE NOM-PRE-A3 TO NOM-PRE-A4
+           MOVE RUE-A3 TO RUE-A4
+           MOVE CP-A3 TO CP-A4
+           MOVE VILLE-A3 TO VILLE-A4
+           MOVE TYPE-V-A3 TO TYPE-V-A4
+           MOVE PRIME-A3 TO PRIME-A4
+           MOVE BM-A3 TO BM-A4
+           MOVE TAUX-A3 TO TAUX-A4
+           MOVE MAT-MVT TO MAT-ORIGINE-A4
+           write assures-out
+           MOVE MAT-A4 TO PREV-MAT-A4
+
+           ADD 1 TO CPT-TRANSFERT
+           .
+
+      * La reactivation ne s'applique qu'a un matricule absent de
+      * l'ASSUR3 du jour (deja supprime) : on le restaure a partir
+      * de la derniere sauvegarde ASSUR3SV sans ressaisir la fiche.
+       22400-CHECK-REACTIVATE-MVT.
+           IF (MAT-A3 = MAT-MVT)
+             MOVE 6 TO ERR-CODE
+             perform 22700-CALL-ANO-PGM-ANO
+           ELSE
+             perform 22420-REACTIVATE-FROM-BAK
+           END-IF
+           .
+
+       22420-REACTIVATE-FROM-BAK.
+           MOVE MAT-MVT TO MAT-A3SV
+           READ f-assures-bak
+             INVALID KEY
+               MOVE 5 TO ERR-CODE
+               perform 22700-CALL-ANO-PGM-ANO
+             NOT INVALID KEY
+               perform 22430-WRITE-REACTIVATE-OUT
+           END-READ
+           .
+
+       22430-WRITE-REACTIVATE-OUT.
+           MOVE MAT-A3SV TO MAT-A4
+           MOVE NOM-PRE-A3SV TO NOM-PRE-A4
+           MOVE RUE-A3SV TO RUE-A4
+           MOVE CP-A3SV TO CP-A4
+           MOVE VILLE-A3SV TO VILLE-A4
+           MOVE TYPE-V-A3SV TO TYPE-V-A4
+           MOVE PRIME-A3SV TO PRIME-A4
+           MOVE BM-A3SV TO BM-A4
+           MOVE TAUX-A3SV TO TAUX-A4
+           write assures-out
+           MOVE MAT-A4 TO PREV-MAT-A4
+
+           ADD 1 TO CPT-REACTIVATE
+           .
 
        21000-WRITE-ASSURES-NO-MVT.
            write assures-out from e-assures-in
-                      
+           MOVE MAT-A4 TO PREV-MAT-A4
+
            ADD 1 TO CPT-ASSURES-OUT
            .
        
@@ -418,10 +824,21 @@
            MOVE BM-MVT TO BM-A4
            MOVE TAUX-MVT TO TAUX-A4
            write assures-out
+           MOVE MAT-A4 TO PREV-MAT-A4
 
            ADD 1 TO CPT-CREATE
+           perform 22120-ACCUMULATE-PRIME-BM
+           perform 22130-WRITE-LIGNE-RENOUV
            .
-       
+
+      * Trace le matricule cree ou reecrit dans l'extrait DDRENOUV,
+      * pour cibler les avis de renouvellement sur ce qui a change.
+       22130-WRITE-LIGNE-RENOUV.
+           MOVE MAT-MVT TO MAT-RENOUV-F
+           MOVE CODE-MVT TO CODE-RENOUV-F
+           WRITE ligne-renouv FROM FORMAT-LIGNE-RENOUV
+           .
+
        22210-REWRITE-ASSURES-OUT.
            MOVE MAT-MVT TO MAT-A4 
            MOVE NOM-PRE-MVT TO NOM-PRE-A4 
@@ -433,8 +850,24 @@
            MOVE BM-MVT TO BM-A4
            MOVE TAUX-MVT TO TAUX-A4
            write assures-out
+           MOVE MAT-A4 TO PREV-MAT-A4
 
            ADD 1 TO CPT-REWRITE
+           perform 22120-ACCUMULATE-PRIME-BM
+           perform 22130-WRITE-LIGNE-RENOUV
+           .
+
+      * Cumule la prime totale bonus/malus du mouvement via le
+      * sous-programme partage avec COB4, pour le total facture
+      * affiche en fin de run (31000-DISPLAY-STATS).
+       22120-ACCUMULATE-PRIME-BM.
+           CALL 'CALCBM' USING
+            BY CONTENT PRIME-MVT
+            BY CONTENT TAUX-MVT
+            BY CONTENT BM-MVT
+            BY REFERENCE PRIME-BM-MVT
+            BY REFERENCE PRIME-TOTALE-MVT
+           ADD PRIME-TOTALE-MVT TO TOTAL-PRIME-FACTUREE
            .
 
        22310-DELETE-ASSURES-OUT.
@@ -444,42 +877,100 @@
        30000-END-PGM.
            perform write-ano-footer
            close f-assures-in f-assures-out f-mvt f-etatano
+                 f-assures-bak f-checkpoint f-renouv
            perform 31000-DISPLAY-STATS
+           perform 31600-CHECK-BALANCE
+           perform 31800-WRITE-STATS-FIN
+           close f-stats
 
            STOP RUN
            .
 
+      * Derniere ligne du step dans le journal consolide PROJSTAT.
+       31800-WRITE-STATS-FIN.
+           ACCEPT TIME-F FROM TIME
+           MOVE 'PROJETM' TO PROG-FIN-F
+           MOVE CORRESPONDING TIME-F TO FORMAT-STATS-FIN
+           WRITE stats-rec FROM FORMAT-STATS-FIN
+           .
+
+      * Les compteurs doivent s'equilibrer avant qu'on ne fasse
+      * confiance au nouvel ASSUR4 pour le traitement de demain :
+      * entrees + creations + reactivations - suppressions doit
+      * egaler le nombre de fiches reellement ecrites sur ASSUR4.
+       31600-CHECK-BALANCE.
+           COMPUTE CPT-BALANCE-ATTENDU =
+                   CPT-ASSURES-IN + CPT-CREATE + CPT-REACTIVATE
+                 - CPT-DELETE
+
+           COMPUTE CPT-BALANCE-REEL =
+                   CPT-ASSURES-OUT + CPT-CREATE + CPT-REWRITE
+                 + CPT-REACTIVATE + CPT-TRANSFERT
+
+           IF CPT-BALANCE-ATTENDU NOT = CPT-BALANCE-REEL
+             DISPLAY 'ERREUR DE BALANCE ASSUR4 - ATTENDU : '
+                     CPT-BALANCE-ATTENDU ' REEL : ' CPT-BALANCE-REEL
+             MOVE 'ERREUR DE BALANCE ASSUR4' TO stats-rec
+           ELSE
+             DISPLAY 'BALANCE ASSUR4 OK - ' CPT-BALANCE-REEL
+                     ' FICHES'
+             MOVE 'BALANCE ASSUR4 OK' TO stats-rec
+           END-IF
+           WRITE stats-rec
+           .
+
        31000-DISPLAY-STATS.
-           perform VARYING I FROM 1 by 1 until I > 4
-              ADD CPT-ANO-T(I) TO CPT-ANOMALIE 
+           perform VARYING I FROM 1 by 1 until I > 10
+              ADD CPT-ANO-T(I) TO CPT-ANOMALIE
            END-PERFORM
-           
+
            perform 31100-DISPLAY-STATS-HEADER
 
-           perform VARYING I from 5 by 1 until I > 15
+           perform VARYING I from 11 by 1 until I > 30
               perform 31700-CALL-ANO-PGM-STATS
               MOVE CPT-STATS(I) TO CPTI-F
               DISPLAY FORMAT-ENRGMT-STATS
+              WRITE stats-rec FROM FORMAT-ENRGMT-STATS
            END-PERFORM
 
+           perform 31150-DISPLAY-TOTAL-PRIME
            perform 31200-DISPLAY-STATS-FOOTER
            .
 
+      * Affiche et journalise le total des primes facturees (bonus/
+      * malus inclus) sur les creations et remplacements du jour.
+       31150-DISPLAY-TOTAL-PRIME.
+           MOVE TOTAL-PRIME-FACTUREE TO TOTAL-PRIME-FACTUREE-F
+           DISPLAY FORMAT-TOTAL-PRIME-STATS
+           WRITE stats-rec FROM FORMAT-TOTAL-PRIME-STATS
+           .
+
        31100-DISPLAY-STATS-HEADER.
            MOVE CORRESPONDING DATE-F TO FORMAT-HEADER-STATS-1
-           MOVE weekday(WEEKDAY-F) TO WEEKDAY-S 
+           MOVE weekday(WEEKDAY-F) TO WEEKDAY-S
            MOVE CORRESPONDING TIME-F TO FORMAT-HEADER-STATS-2
 
            DISPLAY FORMAT-HEADER-STATS-1
            DISPLAY FORMAT-HEADER-STATS-2
-           DISPLAY FORMAT-EMPTY-LIGNE-ANO 
+           DISPLAY FORMAT-EMPTY-LIGNE-ANO
            DISPLAY FORMAT-LIGNE-TABLE-STATS
            DISPLAY FORMAT-TITLE-STATS
-           DISPLAY FORMAT-LIGNE-TABLE-STATS 
+           DISPLAY FORMAT-LIGNE-TABLE-STATS
            DISPLAY FORMAT-EMPTY-LIGNE-STATS
+
+           WRITE stats-rec FROM FORMAT-HEADER-STATS-1
+           WRITE stats-rec FROM FORMAT-HEADER-STATS-2
+           WRITE stats-rec FROM FORMAT-EMPTY-LIGNE-ANO
+           WRITE stats-rec FROM FORMAT-LIGNE-TABLE-STATS
+           WRITE stats-rec FROM FORMAT-TITLE-STATS
+           WRITE stats-rec FROM FORMAT-LIGNE-TABLE-STATS
+           WRITE stats-rec FROM FORMAT-EMPTY-LIGNE-STATS
            .
 
        31200-DISPLAY-STATS-FOOTER.
            DISPLAY FORMAT-EMPTY-LIGNE-STATS
            DISPLAY FORMAT-LIGNE-TABLE-STATS
+
+           WRITE stats-rec FROM FORMAT-EMPTY-LIGNE-STATS
+           WRITE stats-rec FROM FORMAT-LIGNE-TABLE-STATS
            .
\ No newline at end of file
