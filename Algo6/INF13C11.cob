@@ -8,6 +8,8 @@
        FILE-CONTROL.
            SELECT f-client ASSIGN dfalgo.
            SELECT f-addr ASSIGN daddres.
+           SELECT f-except ASSIGN dexcaddr
+            ORGANIZATION IS SEQUENTIAL.
       *********************************
       *    D A T A   D I V I S I O N
       *********************************
@@ -33,6 +35,9 @@
        fd f-addr.
        01 ADRESSES PIC X(80).
 
+       fd f-except.
+       01 E-EXCEPT PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 ADRESSES-FORMAT.
@@ -44,8 +49,23 @@
          05 TOTAL-FACTURE-A PIC 9(5).
          05 PIC X(11).
 
+       01 FORMAT-TOTAL-GENERAL-ADDR.
+         05 NUM-ADRESSE            PIC 9(3) VALUE 999.
+         05                        PIC X(17) VALUE 'TOTAL FACTURE GEN'.
+         05 TOTAL-GENERAL-FACTURE  PIC 9(7).
+         05                        PIC X(53).
+
+       01 FORMAT-EXCEPTION.
+         05 NUM-COMPTE-EX          PIC 9(6).
+         05                        PIC X(3) VALUE ' - '.
+         05                        PIC X(25) VALUE
+          'TYPE-ENR HORS SEQUENCE : '.
+         05 TYPE-ENR-EX            PIC 9.
+         05                        PIC X(45).
+
        77 prev-type PIC 9.
        77 temp-num-compte PIC 9(6).
+       77 CPT-TOTAL-GENERAL-FACTURE PIC 9(7) VALUE 0.
 
       * Variables de fin de fichier 
        77 EOF-TRUE                 PIC X VALUE "Y".
@@ -62,6 +82,7 @@
        10000-INIT-PGM.
            open input f-client
            open output f-addr
+           open output f-except
            perform READ-CLIENT
            MOVE NUM-COMPTE to temp-num-compte
            .
@@ -101,10 +122,21 @@
            END-PERFORM
            .
        30000-END-PGM.
+           perform 31000-WRITE-TOTAL-GENERAL
            CLOSE f-client
            close f-addr
+           close f-except
            stop run
            .
+
+      * Ajoute en fin de f-addr le total facture sur l'ensemble du
+      * run, pour eviter d'avoir a re-sommer tout le fichier.
+       31000-WRITE-TOTAL-GENERAL.
+           MOVE CPT-TOTAL-GENERAL-FACTURE TO
+            TOTAL-GENERAL-FACTURE of FORMAT-TOTAL-GENERAL-ADDR
+           MOVE FORMAT-TOTAL-GENERAL-ADDR TO ADRESSES
+           WRITE ADRESSES
+           .
        READ-CLIENT.
            READ f-client
              AT END
@@ -114,6 +146,7 @@
        WRITE-ADDR.
            MOVE ADRESSES-FORMAT TO ADRESSES
            WRITE ADRESSES
+           ADD TOTAL-FACTURE-A TO CPT-TOTAL-GENERAL-FACTURE
            INITIALIZE TOTAL-FACTURE-A
            INITIALIZE prev-type
            .
@@ -128,7 +161,14 @@
        23000-FORMAT-ADDR-3.
            ADD MONTANT TO TOTAL-FACTURE-A
            .
+      * Journalise le compte et le TYPE-ENR qui a casse la sequence
+      * avant de sauter le reste des enregistrements de ce compte,
+      * pour que l'extrait source puisse etre corrige.
        29000-SKIP-CLIENT.
+           MOVE NUM-COMPTE TO NUM-COMPTE-EX
+           MOVE TYPE-ENR TO TYPE-ENR-EX
+           MOVE FORMAT-EXCEPTION TO E-EXCEPT
+           WRITE E-EXCEPT
            perform until num-compte NOT = temp-num-compte or
             EOF-CLIENT = EOF-TRUE
             perform READ-CLIENT
