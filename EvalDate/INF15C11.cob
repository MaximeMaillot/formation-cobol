@@ -6,9 +6,14 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT F-LOG ASSIGN DATELOG
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS CR-LOG.
 
        DATA DIVISION.
        FILE SECTION.
+       fd F-LOG.
+       01 E-LOG                    PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 DATE-ENTERED.
@@ -16,7 +21,7 @@
          05 MONTH-E                PIC 9(2).
          05 DAY-E                  PIC 9(2).
          05 EMPTY                  PIC X(4).
-           
+
        01 MONTH-V.
          10                        PIC 99 VALUE 31.
          10                        PIC 99 VALUE 29.
@@ -32,14 +37,51 @@
          10                        PIC 99 VALUE 31.
        01 TAB-MONTH redefines MONTH-V.
          10 NB-JOURS               PIC 99 occurs 12.
-           
+
        01 MODULO-N.
          05 MODULO4                PIC 99.
          05 MODULO100              PIC 99.
          05 MODULO400              PIC 99.
 
        77 LIGNE PIC X(80) VALUE ALL '-'.
-               
+
+       01 CR-LOG                   PIC 99.
+       01 RESULTAT-VALIDATION      PIC X(6).
+
+      * Jours de la semaine (1=lundi ... 7=dimanche), pour affichage
+      * et journalisation du jour calcule par 21400-GET-WEEKDAY.
+       01 weekday-desc.
+         COPY weekday.
+       01 weekday-tab redefines weekday-desc.
+         05 weekday                PIC X(10) occurs 7.
+
+       01 WEEKDAY-F                PIC 9.
+         88 JOUR-OUVRABLE VALUES 1 THRU 5.
+         88 JOUR-WEEK-END VALUES 6 7.
+
+      * Variables de travail du calcul du jour de la semaine
+      * (congruence de Zeller, sans FUNCTION intrinseque).
+       77 Y-CALC                   PIC 9(4).
+       77 M-CALC                   PIC 99.
+       77 Q-CALC                   PIC 99.
+       77 J-CALC                   PIC 99.
+       77 K-CALC                   PIC 99.
+       77 T1-CALC                  PIC 999.
+       77 T2-CALC                  PIC 99.
+       77 T3-CALC                  PIC 99.
+       77 RESTE-CALC               PIC 99.
+       77 SOMME-CALC               PIC 9(4).
+       77 QUOTIENT-CALC            PIC 9(4).
+       77 H-CALC                   PIC 9.
+
+       01 FORMAT-LOG.
+         05 DATE-LOG                PIC 9(8).
+         05                         PIC X(3) VALUE ' - '.
+         05 RESULTAT-LOG            PIC X(6).
+         05                         PIC X(3) VALUE ' - '.
+         05 WEEKDAY-LOG             PIC X(10).
+         05                         PIC X(47).
+
        PROCEDURE DIVISION.
            PERFORM 10000-INIT-PGM
            PERFORM 20000-TRAITEMENT
@@ -47,6 +89,7 @@
            .
 
        10000-INIT-PGM.
+           OPEN EXTEND F-LOG
            ACCEPT DATE-ENTERED
            .
        20000-TRAITEMENT.
@@ -58,22 +101,24 @@
            END-PERFORM
            .
        30000-END-PGM.
+           CLOSE F-LOG
            DISPLAY "PROGRAMME ARRETE PAR DEMANDER UTILISATEUR"
            stop run
            .
        21000-VALIDATE-DATE.
            DISPLAY "YEAR : " YEAR-E ", MONTH : " MONTH-E, "DAY : " DAY-E
+           MOVE 0 TO WEEKDAY-F
            IF DATE-ENTERED IS NOT NUMERIC OR EMPTY NOT = SPACE
              perform 21100-DATE-ERROR
            ELSE
              EVALUATE TRUE
-      *        Check mois       
+      *        Check mois
              WHEN (MONTH-E > 12 OR MONTH-E < 1)
                perform 21100-DATE-ERROR
-      *        Check jour     
+      *        Check jour
              WHEN (DAY-E > NB-JOURS(MONTH-E) OR DAY-E < 1)
                perform 21100-DATE-ERROR
-      *        Check bisextile       
+      *        Check bisextile
              WHEN (MONTH-E = 2 AND DAY-E = 29)
                perform 21200-GET-MODULOS
                IF (NOT (MODULO4 = 0 AND MODULO100 NOT = 0))
@@ -86,9 +131,11 @@
                  perform 21300-DATE-VALIDE
              END-EVALUATE
            END-IF
+           perform 21600-ECRIT-LOG
            .
        21100-DATE-ERROR.
              DISPLAY "ERREUR"
+             MOVE "ERREUR" TO RESULTAT-VALIDATION
            .
        21200-GET-MODULOS.
            DIVIDE YEAR-E BY 4 GIVING MODULO4 REMAINDER MODULO4
@@ -97,4 +144,57 @@
            .
        21300-DATE-VALIDE.
                DISPLAY "VALIDE"
+               MOVE "VALIDE" TO RESULTAT-VALIDATION
+               perform 21400-GET-WEEKDAY
+               perform 21500-DISPLAY-WEEKDAY
+           .
+
+      * Calcule le jour de la semaine de la date validee par
+      * congruence de Zeller (1=lundi ... 7=dimanche), sans recourir
+      * a une FUNCTION intrinseque.
+       21400-GET-WEEKDAY.
+           MOVE YEAR-E TO Y-CALC
+           MOVE MONTH-E TO M-CALC
+           MOVE DAY-E TO Q-CALC
+           IF M-CALC < 3
+             ADD 12 TO M-CALC
+             SUBTRACT 1 FROM Y-CALC
+           END-IF
+           DIVIDE Y-CALC BY 100 GIVING J-CALC REMAINDER K-CALC
+           COMPUTE T1-CALC = (13 * (M-CALC + 1)) / 5
+           COMPUTE T2-CALC = K-CALC / 4
+           COMPUTE T3-CALC = J-CALC / 4
+           COMPUTE SOMME-CALC =
+             Q-CALC + T1-CALC + K-CALC + T2-CALC + T3-CALC + 5 * J-CALC
+           DIVIDE SOMME-CALC BY 7 GIVING QUOTIENT-CALC REMAINDER H-CALC
+           ADD 5 TO H-CALC
+           DIVIDE H-CALC BY 7 GIVING QUOTIENT-CALC REMAINDER RESTE-CALC
+           COMPUTE WEEKDAY-F = RESTE-CALC + 1
+           .
+
+      * Affiche le jour de la semaine et indique si c'est un jour
+      * ouvrable ou un jour de week-end.
+       21500-DISPLAY-WEEKDAY.
+           DISPLAY "JOUR : " weekday(WEEKDAY-F)
+           IF JOUR-OUVRABLE
+             DISPLAY "JOUR OUVRABLE"
+           ELSE
+             DISPLAY "JOUR DE WEEK-END"
+           END-IF
+           .
+
+      * Journalise la date testee et son resultat de validation,
+      * pour garder une trace des campagnes de tests QA au lieu de
+      * ne laisser trace qu'a l'ecran.
+       21600-ECRIT-LOG.
+           MOVE YEAR-E TO DATE-LOG(1:4)
+           MOVE MONTH-E TO DATE-LOG(5:2)
+           MOVE DAY-E TO DATE-LOG(7:2)
+           MOVE RESULTAT-VALIDATION TO RESULTAT-LOG
+           IF WEEKDAY-F > 0
+             MOVE weekday(WEEKDAY-F) TO WEEKDAY-LOG
+           ELSE
+             MOVE SPACE TO WEEKDAY-LOG
+           END-IF
+           WRITE E-LOG FROM FORMAT-LOG
            .
\ No newline at end of file
