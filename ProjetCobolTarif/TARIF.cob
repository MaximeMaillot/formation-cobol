@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJTAR.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT f-assures4 ASSIGN ASSUR4
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS MAT-X4
+            FILE STATUS IS CR-ASSURES4.
+
+      *********************************
+      *    D A T A   D I V I S I O N
+      *********************************
+       DATA DIVISION.
+       FILE SECTION.
+       fd f-assures4.
+       01 e-assures4.
+           COPY CASSURE4.
+
+       WORKING-STORAGE SECTION.
+
+       01 CR-ASSURES4                    PIC 99.
+         88 EOF-ASSURES4 VALUE 10.
+
+      * Nouveau bareme de tarification annuelle par type de vehicule
+      * (V=voiture M=moto U=utilitaire C=camion), prime de base et
+      * taux bonus/malus repartis sur toute la population ASSUR4.
+       01 PRIME-TARIF-TAB.
+         05 PIC 9(4)V9(2) VALUE 450.
+         05 PIC 9(4)V9(2) VALUE 250.
+         05 PIC 9(4)V9(2) VALUE 600.
+         05 PIC 9(4)V9(2) VALUE 900.
+       01 TAB-PRIME-TARIF REDEFINES PRIME-TARIF-TAB.
+         05 PRIME-TARIF-T             PIC 9(4)V9(2) occurs 4.
+
+       01 TAUX-TARIF-TAB.
+         05 PIC 9(2) VALUE 50.
+         05 PIC 9(2) VALUE 60.
+         05 PIC 9(2) VALUE 55.
+         05 PIC 9(2) VALUE 65.
+       01 TAB-TAUX-TARIF REDEFINES TAUX-TARIF-TAB.
+         05 TAUX-TARIF-T              PIC 9(2) occurs 4.
+
+       77 IDX-TYPE-V                  PIC 9.
+
+       01 CPT-LUS                     PIC 9(4) VALUE 0.
+       01 CPT-REPRICED                PIC 9(4) VALUE 0.
+       01 CPT-IGNORE                  PIC 9(4) VALUE 0.
+
+      ****************************************************************
+      * P R O C E D U R E   D I V I S I O N
+      ****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 10000-INIT-PGM
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-END-PGM
+           .
+
+       10000-INIT-PGM.
+           OPEN I-O f-assures4
+           IF CR-ASSURES4 > 0
+             DISPLAY 'ERROR ASSUR4 : ' CR-ASSURES4
+             perform 30000-END-PGM
+           END-IF
+           perform 18000-READ-ASSURES4
+           .
+
+       20000-TRAITEMENT.
+           perform until EOF-ASSURES4
+             perform 21000-REPRICE-ASSURES4
+             perform 18000-READ-ASSURES4
+           END-PERFORM
+           .
+
+       18000-READ-ASSURES4.
+           READ f-assures4 NEXT RECORD
+             AT END
+               continue
+             NOT AT END
+               ADD 1 TO CPT-LUS
+           END-READ
+           .
+
+      * Reclasse le vehicule sur le bareme (index 1 a 4) et repose la
+      * prime et le taux sur la fiche ; un code vehicule hors bareme
+      * est laisse inchange et compte a part.
+       21000-REPRICE-ASSURES4.
+           perform 22000-TROUVE-INDEX-TYPE-V
+           IF IDX-TYPE-V = 0
+             ADD 1 TO CPT-IGNORE
+           ELSE
+             MOVE PRIME-TARIF-T(IDX-TYPE-V) TO PRIME-A4
+             MOVE TAUX-TARIF-T(IDX-TYPE-V) TO TAUX-A4
+             REWRITE e-assures4
+             ADD 1 TO CPT-REPRICED
+           END-IF
+           .
+
+       22000-TROUVE-INDEX-TYPE-V.
+           EVALUATE TYPE-V-A4
+             WHEN 'V'
+               MOVE 1 TO IDX-TYPE-V
+             WHEN 'M'
+               MOVE 2 TO IDX-TYPE-V
+             WHEN 'U'
+               MOVE 3 TO IDX-TYPE-V
+             WHEN 'C'
+               MOVE 4 TO IDX-TYPE-V
+             WHEN OTHER
+               MOVE 0 TO IDX-TYPE-V
+           END-EVALUATE
+           .
+
+       30000-END-PGM.
+           CLOSE f-assures4
+           DISPLAY 'FICHES LUES       : ' CPT-LUS
+           DISPLAY 'FICHES RETARIFEES : ' CPT-REPRICED
+           DISPLAY 'FICHES IGNOREES   : ' CPT-IGNORE
+           STOP RUN
+           .
