@@ -0,0 +1,194 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COB16.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT f-assures ASSIGN DDASSUR
+            FILE STATUS IS CR-ASSURES.
+           SELECT f-pop ASSIGN dpop
+            FILE STATUS IS CR-POP.
+           SELECT f-stats ASSIGN DDCROISE
+            FILE STATUS IS CR-STATS.
+      *********************************
+      *    D A T A   D I V I S I O N
+      *********************************
+       DATA DIVISION.
+       FILE SECTION.
+       fd f-assures
+           BLOCK CONTAINS 0
+           record contains 80
+           recording mode f
+           DATA RECORD IS E-ASSURES.
+       01 E-ASSURES.
+         05  MATRICULE             PIC 9(6).
+         05  NOM-PRENOM            PIC X(20).
+         05  ADRESSE.
+           10  RUE-ADRESSE         PIC X(18).
+           10  CODE-POSTAL.
+             15 DEPARTEMENT        PIC 9(2).
+             15                    PIC 9(3).
+           10  VILLE               PIC X(12).
+         05  ASSURANCE.
+           10  TYPE-VEHICULE       PIC X(1).
+           10  PRIME-DE-BASE       PIC 9(4)V9(2).
+           10  BONUS-MALUS         PIC X(1).
+           10  TAUX                PIC 9(2).
+         05                        PIC X(9).
+
+       fd f-pop
+           BLOCK CONTAINS 0
+           recording mode F
+           RECORD contains 40
+           DATA RECORD IS E-POP.
+       01 E-POP.
+         05 DEPARTEMENT            PIC 9(2).
+         05 CANTON.
+           10                      PIC X(2).
+           10 CT-NUM               PIC 9.
+         05 COMMUNE.
+           10                      PIC X.
+           10 C-NUM                PIC 9.
+         05 NB-HABITANT            PIC 9(5).
+         05                        PIC X(28).
+
+       fd f-stats.
+       01 stats                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CR-ASSURES                PIC 99.
+       01 CR-POP                   PIC 99.
+       01 CR-STATS                 PIC 99.
+
+       77 EOF-TRUE                 PIC X VALUE "Y".
+       77 EOF-ASSURES               PIC X VALUE "F".
+       77 EOF-POP                  PIC X VALUE "F".
+
+      * Comptage des polices et cumul de la population par
+      * departement, la table etant indexee directement par le code
+      * departement (01 a 99, jamais 00 en pratique) pour croiser les
+      * deux fichiers sans dependre de leur ordre de tri respectif.
+       01 TAB-CROISEMENT.
+         05 DEPT-ENTRY OCCURS 99.
+           10 CPT-POLICES          PIC 9(5) VALUE 0.
+           10 TOTAL-HABITANT       PIC 9(7) VALUE 0.
+       77 DEPT-IDX                 PIC 9(2).
+       77 TAUX-PENETRATION         PIC 9(3)V99.
+
+      * ---------------- Format --------------
+       01 FORMAT-TITLE.
+         05                        PIC X(20).
+         05                        PIC X(60)
+           VALUE 'TAUX DE PENETRATION DES POLICES PAR DEPARTEMENT'.
+
+       01 FORMAT-ENTETE.
+         05                        PIC X(2).
+         05                        PIC X(11) VALUE 'DEPARTEMENT'.
+         05                        PIC X(4).
+         05                        PIC X(10) VALUE 'POPULATION'.
+         05                        PIC X(4).
+         05                        PIC X(7) VALUE 'POLICES'.
+         05                        PIC X(4).
+         05                        PIC X(16) VALUE 'TAUX POUR 1000'.
+         05                        PIC X(22).
+
+       01 FORMAT-LIGNE.
+         05                        PIC X(2).
+         05 DEPT-F                 PIC 99.
+         05                        PIC X(11).
+         05 POP-F                  PIC Z(6)9.
+         05                        PIC X(7).
+         05 POLICES-F              PIC Z(4)9.
+         05                        PIC X(6).
+         05 TAUX-F                 PIC Z(2)9,99.
+         05                        PIC X(34).
+
+      ****************************************************************
+      * P R O C E D U R E   D I V I S I O N
+      ****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 10000-INIT-PGM
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-END-PGM
+           .
+       10000-INIT-PGM.
+           PERFORM 10100-COUNT-POLICES
+           PERFORM 10200-CUMUL-POPULATION
+           OPEN OUTPUT f-stats
+           PERFORM 11000-WRITE-TITLE
+           .
+      * Premiere passe, sur f-assures, pour compter les polices de
+      * chaque departement independamment de l'ordre du fichier.
+       10100-COUNT-POLICES.
+           OPEN INPUT f-assures
+           PERFORM 10110-READ-ASSURES
+           PERFORM UNTIL EOF-ASSURES = EOF-TRUE
+             ADD 1 TO CPT-POLICES(DEPARTEMENT OF E-ASSURES)
+             PERFORM 10110-READ-ASSURES
+           END-PERFORM
+           CLOSE f-assures
+           .
+       10110-READ-ASSURES.
+           READ f-assures
+             AT END
+               MOVE EOF-TRUE TO EOF-ASSURES
+           END-READ
+           .
+      * Seconde passe, sur f-pop, pour cumuler la population de
+      * chaque departement avant d'ecrire le rapport croise.
+       10200-CUMUL-POPULATION.
+           OPEN INPUT f-pop
+           PERFORM 10210-READ-POP
+           PERFORM UNTIL EOF-POP = EOF-TRUE
+             ADD NB-HABITANT OF E-POP
+              TO TOTAL-HABITANT(DEPARTEMENT OF E-POP)
+             PERFORM 10210-READ-POP
+           END-PERFORM
+           CLOSE f-pop
+           .
+       10210-READ-POP.
+           READ f-pop
+             AT END
+               MOVE EOF-TRUE TO EOF-POP
+           END-READ
+           .
+      * Parcourt la table croisee et sort une ligne par departement
+      * connu d'au moins l'un des deux fichiers.
+       20000-TRAITEMENT.
+           PERFORM VARYING DEPT-IDX FROM 1 BY 1 UNTIL DEPT-IDX > 99
+             IF (CPT-POLICES(DEPT-IDX) > 0)
+                OR (TOTAL-HABITANT(DEPT-IDX) > 0)
+               PERFORM 21000-WRITE-LIGNE
+             END-IF
+           END-PERFORM
+           .
+       30000-END-PGM.
+           CLOSE f-stats
+           STOP RUN
+           .
+       11000-WRITE-TITLE.
+           MOVE FORMAT-TITLE TO stats
+           WRITE stats
+           MOVE FORMAT-ENTETE TO stats
+           WRITE stats
+           DISPLAY FORMAT-TITLE
+           DISPLAY FORMAT-ENTETE
+           .
+      * Taux de penetration exprime en polices pour 1000 habitants.
+       21000-WRITE-LIGNE.
+           MOVE DEPT-IDX TO DEPT-F
+           MOVE TOTAL-HABITANT(DEPT-IDX) TO POP-F
+           MOVE CPT-POLICES(DEPT-IDX) TO POLICES-F
+           IF TOTAL-HABITANT(DEPT-IDX) > 0
+             COMPUTE TAUX-PENETRATION ROUNDED =
+               CPT-POLICES(DEPT-IDX) * 1000 / TOTAL-HABITANT(DEPT-IDX)
+           ELSE
+             MOVE 0 TO TAUX-PENETRATION
+           END-IF
+           MOVE TAUX-PENETRATION TO TAUX-F
+           MOVE FORMAT-LIGNE TO stats
+           WRITE stats
+           DISPLAY FORMAT-LIGNE
+           .
