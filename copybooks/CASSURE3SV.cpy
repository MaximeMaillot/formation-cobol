@@ -0,0 +1,14 @@
+      * CASSURE3SV - Sauvegarde du dernier ASSUR3 connu (ASSUR3SV),
+      * utilisee pour restaurer un enregistrement supprime par erreur.
+           02 MAT-A3SV               PIC 9(6).
+           02 MAT-X3SV REDEFINES MAT-A3SV
+                                     PIC X(6).
+           02 NOM-PRE-A3SV           PIC X(20).
+           02 RUE-A3SV               PIC X(18).
+           02 CP-A3SV                PIC 9(5).
+           02 VILLE-A3SV             PIC X(12).
+           02 TYPE-V-A3SV            PIC X(01).
+           02 PRIME-A3SV             PIC 9(4)V9(2).
+           02 BM-A3SV                PIC X(01).
+           02 TAUX-A3SV              PIC 9(2).
+           02                        PIC X(09).
