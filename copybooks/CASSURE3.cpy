@@ -0,0 +1,13 @@
+      * CASSURE3 - Enregistrement ASSUR3 (fichier des assures, J-1)
+           02 MAT-A3                 PIC 9(6).
+           02 MAT-X3 REDEFINES MAT-A3
+                                     PIC X(6).
+           02 NOM-PRE-A3             PIC X(20).
+           02 RUE-A3                 PIC X(18).
+           02 CP-A3                  PIC 9(5).
+           02 VILLE-A3               PIC X(12).
+           02 TYPE-V-A3              PIC X(01).
+           02 PRIME-A3               PIC 9(4)V9(2).
+           02 BM-A3                  PIC X(01).
+           02 TAUX-A3                PIC 9(2).
+           02                        PIC X(09).
