@@ -0,0 +1,3 @@
+      * TABMESS - Catalogue des messages (150 libelles)
+       01 table-message.
+           02 FILLER PIC X(60) OCCURS 150 VALUE 'MESSAGE NON DEFINI'.
