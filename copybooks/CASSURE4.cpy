@@ -0,0 +1,16 @@
+      * CASSURE4 - Enregistrement ASSUR4 (fichier des assures, J)
+           02 MAT-A4                 PIC 9(6).
+           02 MAT-X4 REDEFINES MAT-A4
+                                     PIC X(6).
+           02 NOM-PRE-A4             PIC X(20).
+           02 RUE-A4                 PIC X(18).
+           02 CP-A4                  PIC 9(5).
+           02 VILLE-A4               PIC X(12).
+           02 TYPE-V-A4              PIC X(01).
+           02 PRIME-A4               PIC 9(4)V9(2).
+           02 BM-A4                  PIC X(01).
+           02 TAUX-A4                PIC 9(2).
+      * Matricule d'origine avant transfert (mouvement 'T'), zero
+      * pour un enregistrement jamais transfere.
+           02 MAT-ORIGINE-A4         PIC 9(6).
+           02                        PIC X(03).
