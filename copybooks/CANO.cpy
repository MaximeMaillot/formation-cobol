@@ -0,0 +1,10 @@
+      * CANO - Enregistrement de l'etat des anomalies (ETATANO)
+           02 NUM-MAT                PIC X(6).
+           02 CODE-MVT-ANO           PIC X(01).
+           02 LIB-MESS               PIC X(60).
+           02 DATE-ANO               PIC 9(8).
+           02 HEURE-ANO              PIC 9(6).
+           02 PROG-ANO               PIC X(8).
+           02 SEVERITE-ANO           PIC X(1).
+             88 ANO-BLOQUANTE        VALUE 'B'.
+             88 ANO-INFORMATIVE      VALUE 'I'.
