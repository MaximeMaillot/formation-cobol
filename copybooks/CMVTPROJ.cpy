@@ -0,0 +1,17 @@
+      * CMVTPROJ - Enregistrement mouvement (fichier des mouvements)
+           02 CODE-MVT               PIC X(01).
+           02 MAT-MVT                PIC 9(6).
+           02 NOM-PRE-MVT            PIC X(20).
+           02 RUE-MVT                PIC X(18).
+           02 CP-MVT                 PIC 9(5).
+           02 VILLE-MVT              PIC X(12).
+           02 TYPE-VEHICULE          PIC X(01).
+             88 TYPE-V-CONNU VALUES 'V' 'M' 'U' 'C'.
+           02 PRIME-MVT              PIC 9(4)V9(2).
+           02 BM-MVT                 PIC X(01).
+             88 BM-CONNU VALUES 'B' 'M'.
+           02 TAUX-MVT               PIC 9(2).
+      * Nouveau matricule cible, renseigne uniquement sur un
+      * mouvement 'T' (transfert de police).
+           02 MAT-NOUVEAU-MVT        PIC 9(6).
+           02                        PIC X(02).
