@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJEX4.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT f-assures4 ASSIGN ASSUR4
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS MAT-X4
+            FILE STATUS IS CR-ASSURES4.
+
+           SELECT f-extrait ASSIGN DDEXTR4
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS CR-EXTRAIT.
+
+      *********************************
+      *    D A T A   D I V I S I O N
+      *********************************
+       DATA DIVISION.
+       FILE SECTION.
+       fd f-assures4.
+       01 e-assures4.
+           COPY CASSURE4.
+
+       fd f-extrait.
+       01 ligne-extrait               PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 CR-ASSURES4                    PIC 99.
+         88 EOF-ASSURES4 VALUE 10.
+       01 CR-EXTRAIT                     PIC 99.
+
+       01 CPT-LUS                        PIC 9(4) VALUE 0.
+       01 CPT-ECRITS                     PIC 9(4) VALUE 0.
+
+      * Ligne delimitee par ';' (et non ',', deja pris par le separa-
+      * teur decimal francais de PRIME-A4) pour que l'equipe actuariat
+      * puisse ouvrir l'extrait tel quel hors mainframe.
+       01 FORMAT-LIGNE-EXTRAIT.
+         05 MAT-F                      PIC X(6).
+         05 PIC X VALUE ';'.
+         05 TYPE-V-F                   PIC X(1).
+         05 PIC X VALUE ';'.
+         05 PRIME-F                    PIC Z(4)9,99.
+         05 PIC X VALUE ';'.
+         05 BM-F                       PIC X(1).
+         05 PIC X VALUE ';'.
+         05 TAUX-F                     PIC Z9.
+         05                            PIC X(46).
+
+       01 FORMAT-ENTETE-EXTRAIT.
+         05 PIC X(38)
+           VALUE 'MATRICULE;TYPE;PRIME;BONUS-MALUS;TAUX'.
+         05                            PIC X(42).
+
+      ****************************************************************
+      * P R O C E D U R E   D I V I S I O N
+      ****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 10000-INIT-PGM
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-END-PGM
+           .
+
+       10000-INIT-PGM.
+           OPEN INPUT f-assures4
+           IF CR-ASSURES4 > 0
+             DISPLAY 'ERROR ASSUR4 : ' CR-ASSURES4
+             perform 30000-END-PGM
+           END-IF
+           OPEN OUTPUT f-extrait
+           IF CR-EXTRAIT > 0
+             DISPLAY 'ERROR DDEXTR4 : ' CR-EXTRAIT
+             perform 30000-END-PGM
+           END-IF
+           WRITE ligne-extrait FROM FORMAT-ENTETE-EXTRAIT
+           perform 18000-READ-ASSURES4
+           .
+
+       20000-TRAITEMENT.
+           perform until EOF-ASSURES4
+             perform 21000-WRITE-LIGNE-EXTRAIT
+             perform 18000-READ-ASSURES4
+           END-PERFORM
+           .
+
+       18000-READ-ASSURES4.
+           READ f-assures4 NEXT RECORD
+             AT END
+               continue
+             NOT AT END
+               ADD 1 TO CPT-LUS
+           END-READ
+           .
+
+       21000-WRITE-LIGNE-EXTRAIT.
+           MOVE MAT-X4 TO MAT-F
+           MOVE TYPE-V-A4 TO TYPE-V-F
+           MOVE PRIME-A4 TO PRIME-F
+           MOVE BM-A4 TO BM-F
+           MOVE TAUX-A4 TO TAUX-F
+           WRITE ligne-extrait FROM FORMAT-LIGNE-EXTRAIT
+           ADD 1 TO CPT-ECRITS
+           .
+
+       30000-END-PGM.
+           CLOSE f-assures4 f-extrait
+           DISPLAY 'FICHES LUES    : ' CPT-LUS
+           DISPLAY 'FICHES ECRITES : ' CPT-ECRITS
+           STOP RUN
+           .
