@@ -16,13 +16,69 @@
        01 tab redefines table-message.
          02 mess occurs 150 pic x(60).
 
+       01 CHOIX-NUM               PIC 999.
+       01 CHOIX-TEXTE             PIC X(20).
+       01 LONGUEUR-TEXTE          PIC 99.
+       01 POS-RECHERCHE           PIC 99.
+       01 TROUVE-SW               PIC X.
+         88 TEXTE-TROUVE VALUE 'O'.
+         88 TEXTE-ABSENT VALUE 'N'.
+
       ****************************************************************
       * P R O C E D U R E   D I V I S I O N
       ****************************************************************
        PROCEDURE DIVISION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 150
-              DISPLAY mess(I)
-           END-PERFORM 
+           DISPLAY 'NUMERO DU MESSAGE (1-150), 0 POUR TEXTE : '
+           ACCEPT CHOIX-NUM
+           IF CHOIX-NUM = 0
+             perform 20000-RECHERCHE-TEXTE
+           ELSE
+             perform 10000-RECHERCHE-NUMERO
+           END-IF
            stop run
            .
- 
\ No newline at end of file
+
+       10000-RECHERCHE-NUMERO.
+           IF CHOIX-NUM > 0 AND CHOIX-NUM <= 150
+             DISPLAY mess(CHOIX-NUM)
+           ELSE
+             DISPLAY 'NUMERO HORS LIMITE'
+           END-IF
+           .
+
+      * Recherche d'un fragment de texte dans le catalogue, sans passer
+      * par FUNCTION : on determine la longueur utile du fragment saisi
+      * puis on le compare par decalage sur chaque message du tableau.
+       20000-RECHERCHE-TEXTE.
+           DISPLAY 'TEXTE A RECHERCHER : '
+           ACCEPT CHOIX-TEXTE
+           perform 21000-CALCULE-LONGUEUR-TEXTE
+           SET TEXTE-ABSENT TO TRUE
+           IF LONGUEUR-TEXTE > 0
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > 150
+               perform 22000-COMPARE-MESSAGE
+             END-PERFORM
+           END-IF
+           IF TEXTE-ABSENT
+             DISPLAY 'AUCUN MESSAGE NE CONTIENT : ' CHOIX-TEXTE
+           END-IF
+           .
+
+       21000-CALCULE-LONGUEUR-TEXTE.
+           MOVE 20 TO LONGUEUR-TEXTE
+           PERFORM UNTIL LONGUEUR-TEXTE = 0
+                      OR CHOIX-TEXTE(LONGUEUR-TEXTE:1) NOT = SPACE
+             SUBTRACT 1 FROM LONGUEUR-TEXTE
+           END-PERFORM
+           .
+
+       22000-COMPARE-MESSAGE.
+           PERFORM VARYING POS-RECHERCHE FROM 1 BY 1
+                      UNTIL POS-RECHERCHE > (61 - LONGUEUR-TEXTE)
+             IF mess(I)(POS-RECHERCHE:LONGUEUR-TEXTE)
+                  = CHOIX-TEXTE(1:LONGUEUR-TEXTE)
+               DISPLAY mess(I)
+               SET TEXTE-TROUVE TO TRUE
+             END-IF
+           END-PERFORM
+           .
