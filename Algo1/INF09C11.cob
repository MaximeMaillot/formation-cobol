@@ -10,6 +10,9 @@
            select f-compta assign ddcompta.
            select f-depassement assign dddepass.
            select f-stats assign ddstats.
+           select f-alerte assign ddalerte.
+           select f-param assign ddparam
+            FILE STATUS IS CR-PARAM.
       *********************************
       *    D A T A   D I V I S I O N
       *********************************
@@ -30,6 +33,14 @@
        01 DEPASSEMENT              PIC X(80).
        fd F-STATS.
        01 STATS                    PIC X(80).
+       fd F-ALERTE.
+       01 ALERTE                   PIC X(80).
+      * Parametre de pilotage : seuil de prix unitaire a partir
+      * duquel un produit est considere en depassement.
+       fd F-PARAM.
+       01 E-PARAM.
+         05 SEUIL-DEPASSEMENT-P    PIC 9(4).
+         05                        PIC X(76).
 
        WORKING-STORAGE SECTION.
       * ------------- Compteurs ----------- 
@@ -44,12 +55,22 @@
          05                        PIC X(10).
          05 PRIX-TOT-F             PIC Z(5)9.
        01 FORMAT-STATS.
-         05                        PIC X(43) VALUE 
+         05                        PIC X(43) VALUE
            'Nombre d’enregistrement lus dans fichier '.
          05 FICHIER-N              PIC X(12).
          05                        PIC X(3) VALUE ' : '.
          05 CPT-F                  PIC Z(3)9.
-      * Variable de gestion de fin de fichier 
+       01 FORMAT-ALERTE.
+         05                        PIC X(35) VALUE
+           'REAPPROVISIONNEMENT DU PRODUIT N '.
+         05 NUM-STOCK-ALERTE       PIC 9(6).
+         05                        PIC X(39).
+      * Seuil de prix unitaire pour le depassement, lu sur F-PARAM
+      * au demarrage (23000-DEPASSEMENT). Valeur de repli si le
+      * fichier parametre est absent ou vide.
+       77 SEUIL-PU                 PIC 9(4) VALUE 150.
+       77 CR-PARAM                 PIC 99.
+      * Variable de gestion de fin de fichier
        77 EOF-TRUE                 PIC X VALUE "Y".
        77 EOF                      PIC X VALUE "F".
 
@@ -61,11 +82,25 @@
            PERFORM 20000-TRAITEMENT
            PERFORM 30000-END-PGM
            STOP RUN.
-      * Ouvre stock, compta et depassement
+      * Ouvre stock, compta, depassement et alerte ; charge le seuil
        10000-INIT-PGM.
            OPEN INPUT F-STOCK
            OPEN OUTPUT F-COMPTA
            OPEN OUTPUT F-DEPASSEMENT
+           OPEN OUTPUT F-ALERTE
+           PERFORM 10100-LIT-PARAM
+           .
+      * Charge le seuil de depassement depuis le fichier parametre,
+      * sans toucher a la valeur de repli si le fichier est vide.
+       10100-LIT-PARAM.
+           OPEN INPUT F-PARAM
+           IF CR-PARAM = 0
+             READ F-PARAM
+               NOT AT END
+                 MOVE SEUIL-DEPASSEMENT-P TO SEUIL-PU
+             END-READ
+             CLOSE F-PARAM
+           END-IF
            .
       * Parcours stock
        20000-TRAITEMENT.
@@ -89,15 +124,19 @@
            WRITE COMPTA
            ADD 1 TO CPT-COMPTA
            .
-      * Affiche une alerte en cas de produit insuffisant
+      * Affiche une alerte en cas de produit insuffisant et la
+      * journalise dans le fichier alerte
        22000-ALERTE.
            IF (NB-PRODUIT < NB-MIN)
              DISPLAY "Réapprovisionnement du produit N° " NUM-STOCK
+             MOVE NUM-STOCK TO NUM-STOCK-ALERTE
+             MOVE FORMAT-ALERTE TO ALERTE
+             WRITE ALERTE
              ADD 1 TO CPT-ANOMALIE
            .
       * Gere le fichier depassement
        23000-DEPASSEMENT.
-           IF (NB-PRODUIT >= NB-MIN AND PU-PRODUIT > 150)
+           IF (NB-PRODUIT >= NB-MIN AND PU-PRODUIT > SEUIL-PU)
              MOVE NUM-STOCK TO NUM-STOCK-F
              COMPUTE PRIX-TOT-F = NB-PRODUIT * PU-PRODUIT
              MOVE FORMAT-COMPTA TO depassement
@@ -110,6 +149,7 @@
            CLOSE F-STOCK
            CLOSE f-compta
            CLOSE f-depassement
+           CLOSE f-alerte
            .
       * Gere le fichier stats
        31000-STATS.
