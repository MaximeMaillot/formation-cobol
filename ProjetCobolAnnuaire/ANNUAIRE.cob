@@ -0,0 +1,153 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJANN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT f-assures4 ASSIGN ASSUR4
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS MAT-X4
+            FILE STATUS IS CR-ASSURES4.
+
+           SELECT SD-TRI ASSIGN TRIANNU.
+
+           SELECT f-annuaire ASSIGN ANNUAIRE
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS CR-ANNUAIRE.
+
+      *********************************
+      *    D A T A   D I V I S I O N
+      *********************************
+       DATA DIVISION.
+       FILE SECTION.
+       fd f-assures4.
+       01 e-assures4.
+           COPY CASSURE4.
+
+       SD SD-TRI.
+       01 e-tri.
+           02 MAT-TRI                PIC 9(6).
+           02 NOM-PRE-TRI             PIC X(20).
+           02 RUE-TRI                 PIC X(18).
+           02 CP-TRI                  PIC 9(5).
+           02 VILLE-TRI                PIC X(12).
+           02 TYPE-V-TRI              PIC X(01).
+           02 PRIME-TRI               PIC 9(4)V9(2).
+           02 BM-TRI                  PIC X(01).
+           02 TAUX-TRI                PIC 9(2).
+           02                        PIC X(09).
+
+       fd f-annuaire.
+       01 ligne-annuaire             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01 CR-ASSURES4                    PIC 99.
+         88 EOF-ASSURES4 VALUE 10.
+       01 CR-ANNUAIRE                    PIC 99.
+       01 CR-TRI                         PIC 99.
+         88 EOF-TRI VALUE 10.
+
+       01 FORMAT-ANNUAIRE-HEADER.
+         05 PIC X(30).
+         05 PIC X(20) VALUE 'ANNUAIRE DES ASSURES'.
+         05 PIC X(30).
+
+       01 FORMAT-ANNUAIRE-LIGNE.
+         05 VILLE-F                    PIC X(12).
+         05 PIC X(2).
+         05 CP-F                       PIC 9(5).
+         05 PIC X(2).
+         05 MAT-F                      PIC 9(6).
+         05 PIC X(2).
+         05 NOM-PRE-F                  PIC X(20).
+         05 PIC X(2).
+         05 RUE-F                      PIC X(18).
+         05 PIC X(9).
+
+      ****************************************************************
+      * P R O C E D U R E   D I V I S I O N
+      ****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 10000-INIT-PGM
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-END-PGM
+           .
+
+       10000-INIT-PGM.
+           continue
+           .
+
+      * Tri de l'ASSUR4 par VILLE puis CODE-POSTAL ; la lecture de
+      * l'ASSUR4 et la production du listing trie sont deportees dans
+      * les procedures d'alimentation et de restitution du SORT.
+       20000-TRAITEMENT.
+           SORT SD-TRI
+             ON ASCENDING KEY VILLE-TRI CP-TRI
+             INPUT PROCEDURE IS 21000-ALIMENTE-TRI
+             OUTPUT PROCEDURE IS 25000-PRODUIT-ANNUAIRE
+           .
+
+       21000-ALIMENTE-TRI.
+           OPEN INPUT f-assures4
+           IF CR-ASSURES4 > 0
+             DISPLAY 'ERROR ASSUR4 : ' CR-ASSURES4
+           ELSE
+             perform 22000-READ-ASSURES4
+             perform until EOF-ASSURES4
+               perform 23000-RELEASE-TRI
+               perform 22000-READ-ASSURES4
+             END-PERFORM
+           END-IF
+           CLOSE f-assures4
+           .
+
+       22000-READ-ASSURES4.
+           READ f-assures4 NEXT RECORD
+             AT END
+               MOVE 10 TO CR-ASSURES4
+           END-READ
+           .
+
+       23000-RELEASE-TRI.
+           MOVE MAT-A4 TO MAT-TRI
+           MOVE NOM-PRE-A4 TO NOM-PRE-TRI
+           MOVE RUE-A4 TO RUE-TRI
+           MOVE CP-A4 TO CP-TRI
+           MOVE VILLE-A4 TO VILLE-TRI
+           MOVE TYPE-V-A4 TO TYPE-V-TRI
+           MOVE PRIME-A4 TO PRIME-TRI
+           MOVE BM-A4 TO BM-TRI
+           MOVE TAUX-A4 TO TAUX-TRI
+           RELEASE e-tri
+           .
+
+       25000-PRODUIT-ANNUAIRE.
+           OPEN OUTPUT f-annuaire
+           WRITE ligne-annuaire FROM FORMAT-ANNUAIRE-HEADER
+           perform 26000-RETURN-TRI
+           perform until EOF-TRI
+             MOVE VILLE-TRI TO VILLE-F
+             MOVE CP-TRI TO CP-F
+             MOVE MAT-TRI TO MAT-F
+             MOVE NOM-PRE-TRI TO NOM-PRE-F
+             MOVE RUE-TRI TO RUE-F
+             WRITE ligne-annuaire FROM FORMAT-ANNUAIRE-LIGNE
+             perform 26000-RETURN-TRI
+           END-PERFORM
+           CLOSE f-annuaire
+           .
+
+       26000-RETURN-TRI.
+           RETURN SD-TRI
+             AT END
+               MOVE 10 TO CR-TRI
+           END-RETURN
+           .
+
+       30000-END-PGM.
+           STOP RUN
+           .
