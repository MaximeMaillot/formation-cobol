@@ -36,30 +36,13 @@
            10 TYPE-P           PIC X(1).
            10 PRIME            PIC 9(4)V9(2).
            10 PIC X(66).
-         05 CODE-5 REDEFINES CODE-N.
-           10 NOM              PIC A(12).
-           10 PRENOM           PIC A(10).
-           10 TEL-FIXE.
-             11 TEL-FIXE-C     PIC 9(2).
-             11                PIC 9(8).
-           10 TEL-PORT.
-             11 TEL-PORT-C     PIC 9(2).
-             11                PIC 9(8).
-           10 SALAIRE          PIC S9(4)V9(2) COMP-3.
-           10 QUALIFICATION    PIC X(19).
-           10 DATE-EMBAUCHE.
-             11 DAY-E          PIC 99.
-             11 MONTH-E        PIC 99.
-             11 YEAR-E         PIC 9999.
       ****************************************************************
       *    W O R K I N G - S T O R A G E   S E C T I O N
       ****************************************************************
        WORKING-STORAGE SECTION.
-       01 CR-MVTMAJ            PIC 99. 
+       01 CR-MVTMAJ            PIC 99.
       * ------------------------------------------------------
-      * Variable d'edition d'un salaire     
-       01 SALAIRE-EDIT         PIC z(6)9,99.
-      * Date actuelle 
+      * Date actuelle
        01 CURR-DATE.
          05 DATE-C.
            10 YEAR-C           PIC 9(4).
@@ -78,7 +61,6 @@
          05 CPT-ERROR-2        PIC 9(4) VALUE 0.
          05 CPT-ERROR-3        PIC 9(4) VALUE 0.
          05 CPT-ERROR-4        PIC 9(4) VALUE 0.
-         05 CPT-ERROR-5        PIC 9(4) VALUE 0.
          05 CPT-ERROR-MAT      PIC 9(4) VALUE 0.
          05 CPT-ERROR-CODE     PIC 9(4) VALUE 0.
       * -------------------- HEADER -------------- 
@@ -158,8 +140,6 @@
                PERFORM 21130-MVT-CODE-3
              WHEN 4
                PERFORM 21140-MVT-CODE-4
-             WHEN 5
-               PERFORM 21150-MVT-CODE-5
              WHEN OTHER
                MOVE "2 - Code mouvement inconnu" TO ERROR-M
                PERFORM 21200-HAS-ERROR-P
@@ -220,34 +200,6 @@
              END-IF
            END-IF
            .
-      * Si code-mvt = 5
-       21150-MVT-CODE-5.
-      *    Test telephone fixe 
-           IF (TEL-FIXE-C < 1) OR (TEL-FIXE-C > 7)
-             MOVE "10 - Telephone fixe incorrect" TO ERROR-M
-             ADD 1 TO CPT-ERROR-5
-             PERFORM 21200-HAS-ERROR-P
-           ELSE
-      *      Test telephone portable       
-             IF (TEL-PORT-C < 6) OR (TEL-PORT-C > 7)
-               MOVE "11 - Telephone portable incorrect" TO ERROR-M
-               ADD 1 TO CPT-ERROR-5
-               PERFORM 21200-HAS-ERROR-P
-             ELSE
-      *        Test date d'embauche    
-               IF DAY-E < 0 OR DAY-E > 31 OR
-                 MONTH-E < 0 OR MONTH-E > 12
-                 MOVE "12 - Date d'embauche incorrect" TO ERROR-M
-                 ADD 1 TO CPT-ERROR-5
-                 PERFORM 21200-HAS-ERROR-P             
-               ELSE
-      *        Affiche le salaire 
-                 MOVE SALAIRE TO SALAIRE-EDIT
-                 DISPLAY MATRICULE ":" NOM ":" SALAIRE-EDIT                 
-               END-IF
-             END-IF
-           END-IF
-           .
       * Affiche une erreur formaté
        21200-HAS-ERROR-P.
            MOVE MATRICULE TO MATRICULE-M
@@ -348,9 +300,6 @@
            MOVE "    15 - Nombre d erreur de type 4" TO DESCRIPTION
            MOVE CPT-ERROR-4 TO CPT-ERROR-N
            DISPLAY ERROR-CPT-F
-           MOVE "    16 - Nombre d erreur de type 5" TO DESCRIPTION
-           MOVE CPT-ERROR-5 TO CPT-ERROR-N
-           DISPLAY ERROR-CPT-F
            MOVE "    17 - Nombre d erreur mat invalide" TO DESCRIPTION
            MOVE CPT-ERROR-MAT TO CPT-ERROR-N
            DISPLAY ERROR-CPT-F
