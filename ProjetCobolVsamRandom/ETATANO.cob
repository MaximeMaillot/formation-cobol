@@ -1,5 +1,5 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJERR.
+       PROGRAM-ID. ETATANO.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -21,37 +21,40 @@
            DATA RECORD IS e-error.
        01 e-error.
            02 error-key-9          pic 9(3).
-           02 error-key-x 
+           02 error-key-x
             REDEFINES error-key-9  PIC x(3).
            02 err-message          pic x(60).
            02                      PIC X(17).
 
-
        WORKING-STORAGE SECTION.
-       
+
        01 CR-ERRVS                 PIC 99.
 
        LINKAGE SECTION.
-       01 param.
-         02 L-ERROR-CODE             PIC 9(3).
-         02 err-label                PIC x(60).
-         02 flag                     PIC 9.
-           88 flag-open value 0.
-           88 flag-continue value 5.
-           88 flag-close value 9.
-         02 CR-FILE                  PIC 99.
-
-       PROCEDURE DIVISION USING param.
-           EVALUATE true 
-             WHEN flag-continue 
-              MOVE L-ERROR-CODE TO error-key-9
-              READ f-error
-              MOVE err-message TO err-label
-              MOVE CR-ERRVS TO CR-FILE
-             WHEN flag-open
-               OPEN INPUT f-error
-             WHEN flag-close 
-              close f-error
-           END-EVALUATE
+       01 L-ERROR-CODE             PIC 9(3).
+       01 L-LIB-MESS                PIC X(60).
+
+      * Resout le libelle ERRVS correspondant a un ERR-CODE, par
+      * reference, pour le compte de l'appelant (ecriture de l'etat
+      * des anomalies ou affichage des statistiques) - f-error est
+      * ouvert/ferme par l'appelant, qui le partage en tant que
+      * fichier externe.
+       PROCEDURE DIVISION USING L-ERROR-CODE L-LIB-MESS.
+           PERFORM 10000-INIT-PGM
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-END-PGM
+           .
+
+       10000-INIT-PGM.
+           continue
+           .
+
+       20000-TRAITEMENT.
+           MOVE L-ERROR-CODE TO error-key-9
+           READ f-error
+           MOVE err-message TO L-LIB-MESS
+           .
+
+       30000-END-PGM.
            GOBACK
-           .
\ No newline at end of file
+           .
