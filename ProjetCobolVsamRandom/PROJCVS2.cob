@@ -28,6 +28,17 @@
             RECORD KEY IS error-key-x
             FILE STATUS IS CR-ERRVS.
 
+           SELECT f-stats ASSIGN PROJSTAT
+            ORGANIZATION SEQUENTIAL
+            FILE STATUS IS CR-STATS.
+
+      * Matricules crees ou reecrits par ce run, pour permettre de
+      * cibler les avis de renouvellement sur les seules polices qui
+      * ont effectivement change.
+           SELECT f-renouv ASSIGN DDRENOUV
+            ORGANIZATION SEQUENTIAL
+            FILE STATUS IS CR-RENOUV.
+
       *********************************
       *    D A T A   D I V I S I O N
       *********************************
@@ -54,20 +65,33 @@
             REDEFINES error-key-9  PIC x(3).
            02 err-message          pic x(60).
            02                      PIC X(17).
-       
+
+       fd f-stats.
+       01 stats-rec                    PIC X(80).
+
+       fd f-renouv.
+       01 ligne-renouv                 PIC X(80).
 
        WORKING-STORAGE SECTION.
-       
+
        01 CR-MVT                         PIC 99.
            88 EOF-MVT VALUE 10.
        01 CR-ASSURES4                 PIC 99.
        01 CR-ETATANO                     PIC 99.
        01 CR-ERRVS                       PIC 99.
+       01 CR-STATS                       PIC 99.
+       01 CR-RENOUV                      PIC 99.
+
+       01 FORMAT-LIGNE-RENOUV.
+         05 MAT-RENOUV-F                 PIC 9(6).
+         05 PIC X VALUE ';'.
+         05 CODE-RENOUV-F                PIC X(1).
+         05                              PIC X(73).
 
        01 CPT.
          02 CPT-FILLER.
-           05                            PIC 99 OCCURS 4.
-           
+           05                            PIC 99 OCCURS 6.
+
          02 CPT-READ.
            05                PIC 99.
            05 CPT-MVT                    PIC 99.
@@ -83,11 +107,30 @@
            05 CPT-ANO-CREATE             PIC 99.
            05 CPT-ANO-REWRITE            PIC 99.
            05 CPT-ANO-DELETE             PIC 99.
+           05 CPT-ANO-CREATE-DOUBLON     PIC 99.
+           05 CPT-ANO-DELETE-DOUBLON     PIC 99.
          02 TAB-CPT-ANO REDEFINES CPT-ANO.
-           05 CPT-ANO-T                  PIC 99 occurs 4.
-           
+           05 CPT-ANO-T                  PIC 99 occurs 6.
+
        01 TAB-CPT REDEFINES CPT.
-        02 CPT-STATS                     PIC 99 occurs 15.
+        02 CPT-STATS                     PIC 99 occurs 19.
+
+      * Severite par ERR-CODE (1=inconnu 2=create 3=update 4=delete
+      * 5=create deja cree dans ce run 6=delete deja supprime dans
+      * ce run) : B=bloquante, a corriger le jour meme,
+      * I=informative, resoumission sans consequence. Les codes 7
+      * et au-dela sont reserves aux libelles des lignes de
+      * statistiques (31700-CALL-ANO-PGM-STATS), hors de ce tableau
+      * de severite.
+       01 SEVERITE-ANO-TAB.
+         05 PIC X VALUE 'B'.
+         05 PIC X VALUE 'I'.
+         05 PIC X VALUE 'B'.
+         05 PIC X VALUE 'B'.
+         05 PIC X VALUE 'B'.
+         05 PIC X VALUE 'I'.
+       01 TAB-SEVERITE-ANO REDEFINES SEVERITE-ANO-TAB.
+         05 SEVERITE-ANO-T               PIC X occurs 6.
 
        77 ano-pgm                        PIC X(7) VALUE 'ETATANO'.
 
@@ -95,6 +138,31 @@
 
        77 ERR-CODE                       PIC 999.
 
+      * Matricules crees par ce run : permet de distinguer un 'C' qui
+      * recree un doublon deja pose par un 'C' precedent du meme batch
+      * d'un 'C' qui percute une police deja existante avant le run.
+       01 TAB-MAT-CREES.
+         05 MAT-CREE                     PIC 9(6) occurs 200.
+       77 NB-MAT-CREES                   PIC 999 VALUE 0.
+       77 IDX-CREE                       PIC 999.
+
+       77 DOUBLON-CREATE-SW              PIC X.
+         88 DOUBLON-CREATE-TROUVE VALUE 'O'.
+         88 DOUBLON-CREATE-ABSENT VALUE 'N'.
+
+      * Matricules supprimes par ce run : permet de distinguer une
+      * suppression en double intra-batch (l'ASSUR4 n'a plus le
+      * matricule depuis le DELETE precedent) d'une suppression qui
+      * ne correspond a aucun assure.
+       01 TAB-MAT-SUPPRIMES.
+         05 MAT-SUPPRIME                 PIC 9(6) occurs 200.
+       77 NB-MAT-SUPPRIMES                PIC 999 VALUE 0.
+       77 IDX-SUPPRIME                    PIC 999.
+
+       77 DOUBLON-DELETE-SW              PIC X.
+         88 DOUBLON-DELETE-TROUVE VALUE 'O'.
+         88 DOUBLON-DELETE-ABSENT VALUE 'N'.
+
        01 weekday-desc.
          COPY weekday.
        01 weekday-tab.
@@ -187,7 +255,38 @@
         05 PIC X value '+'.
         05 PIC x(70) value all '-'.
         05 pic x value '+'.
-       
+
+      * Marques de debut/fin de step ecrites dans PROJSTAT, pour
+      * reconstituer dans un seul fichier l'enchainement complet de
+      * la chaine de nuit (PROJETM, PROJETM aleatoire, VSAM1).
+       01 FORMAT-STATS-DEBUT.
+         05                       PIC X(8) VALUE 'DEBUT : '.
+         05 PROG-DEBUT-F          PIC X(8).
+         05                       PIC X(4) VALUE ' LE '.
+         05 DAY-F                 PIC 99.
+         05                       PIC X VALUE '/'.
+         05 MONTH-F               PIC 99.
+         05                       PIC X VALUE '/'.
+         05 YEAR-F                PIC 9(4).
+         05                       PIC X(3) VALUE ' A '.
+         05 HOUR-F                PIC 99.
+         05                       PIC X VALUE ':'.
+         05 MINUTE-F              PIC 99.
+         05                       PIC X VALUE ':'.
+         05 SECOND-F              PIC 99.
+         05                       PIC X(39).
+
+       01 FORMAT-STATS-FIN.
+         05                       PIC X(8) VALUE 'FIN   : '.
+         05 PROG-FIN-F            PIC X(8).
+         05                       PIC X(3) VALUE ' A '.
+         05 HOUR-F                PIC 99.
+         05                       PIC X VALUE ':'.
+         05 MINUTE-F              PIC 99.
+         05                       PIC X VALUE ':'.
+         05 SECOND-F              PIC 99.
+         05                       PIC X(53).
+
        77 ASSURE-KEY-CHECK PIC 9.
          88 ASSURE-KEY-FOUND value 1.
          88 ASSURE-KEY-NOT-FOUND value 0.
@@ -205,16 +304,29 @@
            .
 
        10000-INIT-PGM.
+           perform 12000-get-current-date
            OPEN INPUT f-mvt f-error
-           OPEN OUTPUT f-etatano
+           OPEN OUTPUT f-etatano f-renouv
            OPEN I-O f-assures4
+           OPEN EXTEND f-stats
+           IF CR-STATS > 0
+             DISPLAY 'ERROR PROJSTAT : ' CR-STATS
+           END-IF
+           perform 10060-WRITE-STATS-DEBUT
            perform 11000-CHECK-INIT-FILE
            perform 19000-READ-MVT
 
-           perform 12000-get-current-date
            perform 13000-write-ano-header
            .
 
+      * Premiere ligne du step dans le journal consolide PROJSTAT.
+       10060-WRITE-STATS-DEBUT.
+           MOVE 'PROJETM' TO PROG-DEBUT-F
+           MOVE CORRESPONDING DATE-F TO FORMAT-STATS-DEBUT
+           MOVE CORRESPONDING TIME-F TO FORMAT-STATS-DEBUT
+           WRITE stats-rec FROM FORMAT-STATS-DEBUT
+           .
+
        11000-CHECK-INIT-FILE.
            IF CR-MVT  > 0
              DISPLAY 'ERROR MVT : ' CR-MVT 
@@ -230,11 +342,15 @@
            END-IF 
            IF CR-ETATANO > 0
              DISPLAY 'ERROR ETATANO : ' CR-ETATANO
-             perform 11100-ABORT-PGM 
+             perform 11100-ABORT-PGM
            END-IF
            IF CR-ERRVS > 0
              DISPLAY 'ERROR ETATANO : ' CR-ERRVS
-             perform 11100-ABORT-PGM 
+             perform 11100-ABORT-PGM
+           END-IF
+           IF CR-RENOUV > 0
+             DISPLAY 'ERROR DDRENOUV : ' CR-RENOUV
+             perform 11100-ABORT-PGM
            END-IF
            .
        
@@ -290,7 +406,8 @@
            CALL ano-pgm USING
                 BY REFERENCE ERR-CODE
                 BY REFERENCE LIB-MESS
-                
+
+           MOVE SEVERITE-ANO-T(ERR-CODE) TO SEVERITE-ANO
            perform 22710-WRITE-ETAT-ANO
 
            ADD 1 TO CPT-ANO-T(ERR-CODE)
@@ -324,16 +441,47 @@
        22710-WRITE-ETAT-ANO.
            MOVE MAT-MVT TO NUM-MAT
            MOVE CODE-MVT TO CODE-MVT-ANO
+           MOVE DATE-F TO DATE-ANO
+           MOVE TIME-F TO HEURE-ANO
+           MOVE 'PROJETM' TO PROG-ANO
            write etatano
            .
 
        22100-CHECK-WRITE-MVT.
-           IF ASSURE-KEY-NOT-FOUND 
+           IF ASSURE-KEY-NOT-FOUND
              perform 22110-WRITE-ASSURES4
+             perform 22115-ENREGISTRE-MAT-CREE
            ELSE
-             MOVE 2 TO ERR-CODE
+             perform 22120-CHECK-DOUBLON-CREATE
+             IF DOUBLON-CREATE-TROUVE
+               MOVE 5 TO ERR-CODE
+             ELSE
+               MOVE 2 TO ERR-CODE
+             END-IF
              perform 22700-CALL-ANO-PGM-ANO
-           END-IF 
+           END-IF
+           .
+
+      * Ajoute le matricule au tableau des creations de ce run, une
+      * fois la fiche effectivement posee dans ASSUR4.
+       22115-ENREGISTRE-MAT-CREE.
+           IF NB-MAT-CREES < 200
+             ADD 1 TO NB-MAT-CREES
+             MOVE MAT-MVT TO MAT-CREE(NB-MAT-CREES)
+           END-IF
+           .
+
+      * Recherche le matricule parmi les creations deja faites par ce
+      * run, pour distinguer un doublon intra-batch d'une collision
+      * avec une police preexistante.
+       22120-CHECK-DOUBLON-CREATE.
+           SET DOUBLON-CREATE-ABSENT TO TRUE
+           PERFORM VARYING IDX-CREE FROM 1 BY 1
+                     UNTIL IDX-CREE > NB-MAT-CREES
+             IF MAT-CREE(IDX-CREE) = MAT-MVT
+               SET DOUBLON-CREATE-TROUVE TO TRUE
+             END-IF
+           END-PERFORM
            .
        
        22200-CHECK-REWRITE-MVT.
@@ -348,11 +496,39 @@
        22300-CHECK-DELETE-MVT.
            IF ASSURE-KEY-FOUND
              perform 22310-DELETE-ASSURES4
+             perform 22320-ENREGISTRE-MAT-SUPPRIME
            ELSE
-             MOVE 4 TO ERR-CODE
+             perform 22330-CHECK-DOUBLON-DELETE
+             IF DOUBLON-DELETE-TROUVE
+               MOVE 6 TO ERR-CODE
+             ELSE
+               MOVE 4 TO ERR-CODE
+             END-IF
              perform 22700-CALL-ANO-PGM-ANO
            END-IF
            .
+
+      * Ajoute le matricule au tableau des suppressions de ce run,
+      * une fois la fiche effectivement enlevee de l'ASSUR4.
+       22320-ENREGISTRE-MAT-SUPPRIME.
+           IF NB-MAT-SUPPRIMES < 200
+             ADD 1 TO NB-MAT-SUPPRIMES
+             MOVE MAT-MVT TO MAT-SUPPRIME(NB-MAT-SUPPRIMES)
+           END-IF
+           .
+
+      * Recherche le matricule parmi les suppressions deja faites
+      * par ce run, pour distinguer une suppression en double
+      * intra-batch d'une suppression qui ne trouve aucun assure.
+       22330-CHECK-DOUBLON-DELETE.
+           SET DOUBLON-DELETE-ABSENT TO TRUE
+           PERFORM VARYING IDX-SUPPRIME FROM 1 BY 1
+                     UNTIL IDX-SUPPRIME > NB-MAT-SUPPRIMES
+             IF MAT-SUPPRIME(IDX-SUPPRIME) = MAT-MVT
+               SET DOUBLON-DELETE-TROUVE TO TRUE
+             END-IF
+           END-PERFORM
+           .
        
        22110-WRITE-ASSURES4.
            MOVE MAT-MVT TO MAT-A4 
@@ -367,8 +543,17 @@
            write ASSURES4
 
            ADD 1 TO CPT-CREATE
+           perform 22130-WRITE-LIGNE-RENOUV
            .
-       
+
+      * Trace le matricule cree ou reecrit dans l'extrait DDRENOUV,
+      * pour cibler les avis de renouvellement sur ce qui a change.
+       22130-WRITE-LIGNE-RENOUV.
+           MOVE MAT-MVT TO MAT-RENOUV-F
+           MOVE CODE-MVT TO CODE-RENOUV-F
+           WRITE ligne-renouv FROM FORMAT-LIGNE-RENOUV
+           .
+
        22210-REWRITE-ASSURES4.
            MOVE NOM-PRE-MVT TO NOM-PRE-A4 
            MOVE RUE-MVT TO RUE-A4
@@ -381,6 +566,7 @@
            REWRITE ASSURES4
 
            ADD 1 TO CPT-REWRITE
+           perform 22130-WRITE-LIGNE-RENOUV
            .
 
        22310-DELETE-ASSURES4.
@@ -392,24 +578,34 @@
        30000-END-PGM.
            close f-assures4 f-mvt
            perform 32000-write-ano-footer
-           close f-etatano
+           close f-etatano f-renouv
            perform 31000-DISPLAY-STATS
-           close f-error
+           perform 31800-WRITE-STATS-FIN
+           close f-error f-stats
 
            STOP RUN
            .
 
+      * Derniere ligne du step dans le journal consolide PROJSTAT.
+       31800-WRITE-STATS-FIN.
+           ACCEPT TIME-F FROM TIME
+           MOVE 'PROJETM' TO PROG-FIN-F
+           MOVE CORRESPONDING TIME-F TO FORMAT-STATS-FIN
+           WRITE stats-rec FROM FORMAT-STATS-FIN
+           .
+
        31000-DISPLAY-STATS.
-           perform VARYING I FROM 1 by 1 until I > 4
+           perform VARYING I FROM 1 by 1 until I > 6
               ADD CPT-ANO-T(I) TO CPT-ANOMALIE
            END-PERFORM
-           
+
            perform 31100-DISPLAY-STATS-HEADER
 
-           perform VARYING I from 5 by 1 until I > 15
+           perform VARYING I from 7 by 1 until I > 19
               perform 31700-CALL-ANO-PGM-STATS
               MOVE CPT-STATS(I) TO CPTI-F
               DISPLAY FORMAT-ENRGMT-STATS
+              WRITE stats-rec FROM FORMAT-ENRGMT-STATS
            END-PERFORM
 
            perform 31200-DISPLAY-STATS-FOOTER
@@ -417,25 +613,38 @@
 
        31100-DISPLAY-STATS-HEADER.
            MOVE CORRESPONDING DATE-F TO FORMAT-HEADER-STATS-1
-           MOVE weekday(WEEKDAY-F) TO WEEKDAY-S 
+           MOVE weekday(WEEKDAY-F) TO WEEKDAY-S
            MOVE CORRESPONDING TIME-F TO FORMAT-HEADER-STATS-2
 
            DISPLAY FORMAT-HEADER-STATS-1
            DISPLAY FORMAT-HEADER-STATS-2
-           DISPLAY FORMAT-EMPTY-LIGNE-ANO 
+           DISPLAY FORMAT-EMPTY-LIGNE-ANO
            DISPLAY FORMAT-LIGNE-TABLE-STATS
            DISPLAY FORMAT-TITLE-STATS
-           DISPLAY FORMAT-LIGNE-TABLE-STATS 
+           DISPLAY FORMAT-LIGNE-TABLE-STATS
            DISPLAY FORMAT-EMPTY-LIGNE-STATS
+
+           WRITE stats-rec FROM FORMAT-HEADER-STATS-1
+           WRITE stats-rec FROM FORMAT-HEADER-STATS-2
+           WRITE stats-rec FROM FORMAT-EMPTY-LIGNE-ANO
+           WRITE stats-rec FROM FORMAT-LIGNE-TABLE-STATS
+           WRITE stats-rec FROM FORMAT-TITLE-STATS
+           WRITE stats-rec FROM FORMAT-LIGNE-TABLE-STATS
+           WRITE stats-rec FROM FORMAT-EMPTY-LIGNE-STATS
            .
 
        31200-DISPLAY-STATS-FOOTER.
            DISPLAY FORMAT-EMPTY-LIGNE-STATS
            DISPLAY FORMAT-LIGNE-TABLE-STATS
+
+           WRITE stats-rec FROM FORMAT-EMPTY-LIGNE-STATS
+           WRITE stats-rec FROM FORMAT-LIGNE-TABLE-STATS
            .
-       
+
        11100-ABORT-PGM.
-           close f-assures4 f-mvt f-etatano f-error
+           close f-assures4 f-mvt f-etatano f-error f-renouv
+           perform 31800-WRITE-STATS-FIN
+           close f-stats
 
            STOP RUN
            .
\ No newline at end of file
