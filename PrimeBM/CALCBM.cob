@@ -0,0 +1,30 @@
+       ID DIVISION.
+       PROGRAM-ID. CALCBM.
+
+      * Calcul du bonus/malus et de la prime totale, partage par
+      * COB4 (quittance de prime) et PROJETM (mise a jour du
+      * master), pour que les deux calculent la prime de la meme
+      * facon au lieu de dupliquer la formule.
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 PRIME-BASE-L             PIC 9(4)V9(2).
+       01 TAUX-L                   PIC 9(2).
+       01 BM-L                     PIC X(01).
+       01 PRIME-BM-L               PIC 9(4)V9(2).
+       01 PRIME-TOTALE-L           PIC 9(5)V9(2).
+
+       PROCEDURE DIVISION USING PRIME-BASE-L TAUX-L BM-L PRIME-BM-L
+           PRIME-TOTALE-L.
+
+           COMPUTE PRIME-BM-L = PRIME-BASE-L * TAUX-L / 100
+           IF BM-L = 'M'
+             COMPUTE PRIME-TOTALE-L = PRIME-BASE-L + PRIME-BM-L
+           ELSE
+             COMPUTE PRIME-TOTALE-L = PRIME-BASE-L - PRIME-BM-L
+           END-IF
+           GOBACK
+           .
