@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COBRH.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT F-MVTRH ASSIGN
+            DDMVTRH FILE STATUS IS CR-MVTRH.
+      ****************************************************************
+      *    D A T A   D I V I S I O N
+      ***********************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       fd F-MVTRH
+           BLOCK CONTAINS 0
+           DATA RECORD IS E-MVTRH.
+       01 E-MVTRH.
+         05 MATRICULE          PIC 9(6).
+         05 NOM                PIC A(12).
+         05 PRENOM             PIC A(10).
+         05 TEL-FIXE.
+           10 TEL-FIXE-C       PIC 9(2).
+           10                  PIC 9(8).
+         05 TEL-PORT.
+           10 TEL-PORT-C       PIC 9(2).
+           10                  PIC 9(8).
+         05 SALAIRE            PIC S9(4)V9(2) COMP-3.
+         05 QUALIFICATION      PIC X(19).
+         05 DATE-EMBAUCHE.
+           10 DAY-E            PIC 99.
+           10 MONTH-E          PIC 99.
+           10 YEAR-E           PIC 9999.
+      ****************************************************************
+      *    W O R K I N G - S T O R A G E   S E C T I O N
+      ****************************************************************
+       WORKING-STORAGE SECTION.
+       01 CR-MVTRH              PIC 99.
+      * ------------------------------------------------------
+      * Variable d'edition d'un salaire
+       01 SALAIRE-EDIT          PIC z(6)9,99.
+      * Plage de salaire plausible pour un embauche.
+       77 SALAIRE-MIN           PIC S9(4)V9(2) VALUE 0.
+       77 SALAIRE-MAX           PIC S9(4)V9(2) VALUE 9000.
+      * Date actuelle
+       01 CURR-DATE.
+         05 DATE-C.
+           10 YEAR-C           PIC 9(4).
+           10 MONTH-C          PIC 9(2).
+           10 DAY-C            PIC 9(2).
+         05 TIME-C.
+           10 HOUR-C           PIC 9(2).
+           10 MINUTE-C         PIC 9(2).
+           10 SECOND-C         PIC 9(2).
+         05 WEEKDAY-C          PIC 9.
+      * Compteurs
+       01 CPT.
+         05 CPT-MVT            PIC 9(4) VALUE 0.
+         05 CPT-ERROR-TOT      PIC 9(4) VALUE 0.
+         05 CPT-ERROR-RH       PIC 9(4) VALUE 0.
+         05 CPT-ERROR-MAT      PIC 9(4) VALUE 0.
+      * -------------------- HEADER --------------
+       01 HEADER-F.
+         05 APIN               PIC X(38).
+         05 WEEKDAY-F          PIC X(10).
+         05 SEPARATOR-F        PIC X(4).
+         05 DATE-F             PIC X(20).
+       01 TITLE-F.
+         05                    PIC X(20).
+         05 MAIN-TITLE         PIC X(52).
+      * --------------------------------------------
+      * Affichage d'une erreur
+       01 ERROR-F.
+         05 MATRICULE-M        PIC X(11).
+         05                    PIC X(2).
+         05 TYPE-M             PIC X(7).
+         05                    PIC X(2).
+         05 ERROR-M            PIC X(50).
+      * Affichage des erreurs dans les compteurs
+       01 ERROR-CPT-F.
+         05 DESCRIPTION        PIC X(50).
+         05                    PIC X(3) VALUE ' : '.
+         05 CPT-ERROR-N        PIC 9(4).
+       77 WEEKDAY-NAME         PIC X(10).
+      * Variable de parcours d'un fichier
+       77 EOF-TRUE             PIC X VALUE "Y".
+       77 EOF                  PIC X VALUE "F".
+      ****************************************************************
+      * P R O C E D U R E   D I V I S I O N
+      ****************************************************************
+       PROCEDURE DIVISION.
+           PERFORM 10000-INIT
+           PERFORM 20000-TRAITEMENT
+           PERFORM 30000-FIN
+           STOP RUN.
+      * Ouvre le fichier
+       10000-INIT.
+           OPEN INPUT F-MVTRH
+           PERFORM 11000-CONSTRUCT-HEADER
+           .
+      * Lit le fichier
+       20000-TRAITEMENT.
+           PERFORM UNTIL EOF = EOF-TRUE
+             READ F-MVTRH
+              AT END
+                MOVE EOF-TRUE TO EOF
+              NOT AT END
+                PERFORM 21000-MOUVEMENT-L
+             END-READ
+           END-PERFORM
+           .
+      * Ferme le fichier
+       30000-FIN.
+           PERFORM 31000-DISPLAY-STATS
+           CLOSE F-MVTRH
+           .
+      * PARCOURS MOUVEMENT
+       21000-MOUVEMENT-L.
+           ADD 1 TO CPT-MVT
+           IF MATRICULE IS NOT NUMERIC
+             MOVE "1 - Matricule non numerique" TO ERROR-M
+             ADD 1 TO CPT-ERROR-MAT
+             PERFORM 21200-HAS-ERROR-P
+           ELSE
+             PERFORM 21150-MVT-EMBAUCHE
+           END-IF
+           .
+      * Controle de l'embauche (telephones, date, salaire)
+       21150-MVT-EMBAUCHE.
+      *    Test telephone fixe
+           IF (TEL-FIXE-C < 1) OR (TEL-FIXE-C > 7)
+             MOVE "10 - Telephone fixe incorrect" TO ERROR-M
+             ADD 1 TO CPT-ERROR-RH
+             PERFORM 21200-HAS-ERROR-P
+           ELSE
+      *      Test telephone portable
+             IF (TEL-PORT-C < 6) OR (TEL-PORT-C > 7)
+               MOVE "11 - Telephone portable incorrect" TO ERROR-M
+               ADD 1 TO CPT-ERROR-RH
+               PERFORM 21200-HAS-ERROR-P
+             ELSE
+      *        Test date d'embauche
+               IF DAY-E < 0 OR DAY-E > 31 OR
+                 MONTH-E < 0 OR MONTH-E > 12
+                 MOVE "12 - Date d'embauche incorrect" TO ERROR-M
+                 ADD 1 TO CPT-ERROR-RH
+                 PERFORM 21200-HAS-ERROR-P
+               ELSE
+      *          Test salaire
+                 IF SALAIRE < SALAIRE-MIN OR SALAIRE > SALAIRE-MAX
+                   MOVE "13 - Salaire invalide" TO ERROR-M
+                   ADD 1 TO CPT-ERROR-RH
+                   PERFORM 21200-HAS-ERROR-P
+                 ELSE
+      *            Affiche le salaire
+                   MOVE SALAIRE TO SALAIRE-EDIT
+                   DISPLAY MATRICULE ":" NOM ":" SALAIRE-EDIT
+                 END-IF
+               END-IF
+             END-IF
+           END-IF
+           .
+      * Affiche une erreur formaté
+       21200-HAS-ERROR-P.
+           MOVE MATRICULE TO MATRICULE-M
+           MOVE "EMBAUCH" TO TYPE-M
+           DISPLAY ERROR-F
+           ADD 1 TO CPT-ERROR-TOT
+           .
+      * Affiche le header en haut de page
+       11000-CONSTRUCT-HEADER.
+           PERFORM 11100-GET-DATE
+           MOVE "API11" TO APIN
+           MOVE WEEKDAY-NAME TO WEEKDAY-F
+           MOVE " le " TO SEPARATOR-F
+           STRING
+            DAY-C DELIMITED BY SIZE
+            "/" DELIMITED BY SIZE
+            MONTH-C DELIMITED BY SIZE
+            "/" DELIMITED BY SIZE
+            YEAR-C DELIMITED BY SIZE
+            INTO DATE-F
+           END-STRING
+           DISPLAY HEADER-F
+           DISPLAY SPACE
+           INITIALIZE APIN
+           INITIALIZE SEPARATOR-F
+           INITIALIZE WEEKDAY-F
+           INITIALIZE DATE-F
+           STRING
+            HOUR-C DELIMITED BY SIZE
+            ":" DELIMITED BY SIZE
+            MINUTE-C DELIMITED BY SIZE
+            "." DELIMITED BY SIZE
+            SECOND-C DELIMITED BY SIZE
+            INTO DATE-F
+           END-STRING
+           DISPLAY HEADER-F
+           DISPLAY SPACE
+           MOVE "LISTE DES ERREURS EMBAUCHE" TO MAIN-TITLE
+           DISPLAY TITLE-F
+           MOVE "--------------------------------" TO MAIN-TITLE
+           DISPLAY TITLE-F
+           DISPLAY SPACE
+           MOVE "MATRICULE" TO MATRICULE-M
+           MOVE "TYPE" TO TYPE-M
+           MOVE "MESSAGE D'ERREUR" TO ERROR-M
+           DISPLAY ERROR-F
+           MOVE "----------------------" TO MATRICULE-M
+           MOVE "----------------------" TO TYPE-M
+           MOVE "----------------------" TO ERROR-M
+           DISPLAY ERROR-F
+           .
+      * Recupère la date actuelle
+       11100-GET-DATE.
+           ACCEPT DATE-C FROM DATE YYYYMMDD
+           ACCEPT TIME-C FROM TIME
+           ACCEPT WEEKDAY-C FROM DAY-OF-WEEK
+           EVALUATE WEEKDAY-C
+             WHEN 1
+               MOVE "LUNDI" TO WEEKDAY-NAME
+             WHEN 2
+               MOVE "MARDI" TO WEEKDAY-NAME
+             WHEN 3
+               MOVE "MERCREDI" TO WEEKDAY-NAME
+             WHEN 4
+               MOVE "JEUDI" TO WEEKDAY-NAME
+             WHEN 5
+               MOVE "VENDREDI" TO WEEKDAY-NAME
+             WHEN 6
+               MOVE "SAMEDI" TO WEEKDAY-NAME
+             WHEN 7
+               MOVE "DIMANCHE" TO WEEKDAY-NAME
+           .
+      * Affiche les statistiques
+       31000-DISPLAY-STATS.
+           DISPLAY SPACE
+           MOVE "Statistique sur controle du fichier embauche"
+            TO MAIN-TITLE
+           DISPLAY TITLE-F
+           MOVE "--------------------------------" TO MAIN-TITLE
+           DISPLAY TITLE-F
+           DISPLAY SPACE
+           MOVE "10 - Nombre d enregistrements lu sur FMVTRH"
+            TO DESCRIPTION
+           MOVE CPT-MVT TO CPT-ERROR-N
+           DISPLAY ERROR-CPT-F
+           MOVE "11 - Nombre d enregistrements en erreur" TO DESCRIPTION
+           MOVE CPT-ERROR-TOT TO CPT-ERROR-N
+           DISPLAY ERROR-CPT-F
+           MOVE "    16 - Nombre d erreur embauche" TO DESCRIPTION
+           MOVE CPT-ERROR-RH TO CPT-ERROR-N
+           DISPLAY ERROR-CPT-F
+           MOVE "    17 - Nombre d erreur mat invalide" TO DESCRIPTION
+           MOVE CPT-ERROR-MAT TO CPT-ERROR-N
+           DISPLAY ERROR-CPT-F
+           .
