@@ -8,6 +8,8 @@
        FILE-CONTROL.
            SELECT F-ASSURES ASSIGN
             DDASSUR FILE STATUS IS CR-ASSURES.
+           SELECT F-QUITTANCES ASSIGN
+            DDQUITT FILE STATUS IS CR-QUITTANCES.
       *********************************
       *    D A T A   D I V I S I O N
       *********************************
@@ -31,9 +33,20 @@
                10  BONUS-MALUS    PIC X(1).
                10  TAUX           PIC 9(2).
            05 PIC X(14).
-           
+
+      * Fichier des quittances, une ligne par ligne affichee, pour
+      * que les quittances puissent etre envoyees ou archivees au
+      * lieu de n'apparaitre que dans le log du job.
+       fd F-QUITTANCES
+           BLOCK CONTAINS 0
+           record contains 80
+           recording mode F
+           DATA RECORD IS E-QUITTANCE.
+       01  E-QUITTANCE             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  CR-ASSURES             PIC 99.
+       01  CR-QUITTANCES           PIC 99.
       * Structure pour recuperer la date       
        01  FORMAT-DATE.
            05  DATE-N.
@@ -89,6 +102,10 @@
        PROCEDURE DIVISION.
            PERFORM INIT-VAR
            OPEN INPUT F-ASSURES
+           OPEN OUTPUT F-QUITTANCES
+           IF CR-QUITTANCES > 0
+              DISPLAY "ERROR OPEN F-QUITTANCES : " CR-QUITTANCES
+           END-IF
            PERFORM UNTIL EOF = EOF-TRUE
              READ F-ASSURES
                 AT END
@@ -97,9 +114,12 @@
                    PERFORM HEADER-F
                    PERFORM QUITTANCE-F
                    DISPLAY LIGNE
+                   MOVE LIGNE TO E-QUITTANCE
+                   WRITE E-QUITTANCE
              END-READ
            END-PERFORM
            CLOSE F-ASSURES
+           CLOSE F-QUITTANCES
            STOP RUN.
        INIT-VAR.
            ACCEPT DATE-N FROM DATE YYYYMMDD
@@ -121,23 +141,38 @@
            END-STRING
            MOVE MATRICULE TO MATRICULE-F
            DISPLAY FORMAT-QUITTANCE
+           MOVE FORMAT-QUITTANCE TO E-QUITTANCE
+           WRITE E-QUITTANCE
            MOVE NOM-PRENOM TO NOM-IDENTITE
            DISPLAY FORMAT-IDENTITE
+           MOVE FORMAT-IDENTITE TO E-QUITTANCE
+           WRITE E-QUITTANCE
            MOVE RUE-ADRESSE TO NOM-IDENTITE
            DISPLAY FORMAT-IDENTITE
+           MOVE FORMAT-IDENTITE TO E-QUITTANCE
+           WRITE E-QUITTANCE
            STRING CODE-POSTAL DELIMITED BY SIZE
             " / " DELIMITED BY SIZE
             VILLE DELIMITED BY SIZE
             INTO NOM-IDENTITE
            END-STRING
            DISPLAY FORMAT-IDENTITE
+           MOVE FORMAT-IDENTITE TO E-QUITTANCE
+           WRITE E-QUITTANCE
            .
        QUITTANCE-F.
       * Calcul la quittance de prime
            MOVE "PRIME DE BASE" TO NOM-FACTURE
            MOVE PRIME-DE-BASE TO PRIX-FACTURE
            DISPLAY FORMAT-FACTURE
-           COMPUTE PRIX-BM-C = PRIME-DE-BASE * TAUX / 100
+           MOVE FORMAT-FACTURE TO E-QUITTANCE
+           WRITE E-QUITTANCE
+           CALL 'CALCBM' USING
+            BY CONTENT PRIME-DE-BASE
+            BY CONTENT TAUX
+            BY CONTENT BONUS-MALUS
+            BY REFERENCE PRIX-BM-C
+            BY REFERENCE PRIX-TOTAL-C
            IF BONUS-MALUS = 'M'
               MOVE PRIX-BM-C TO PRIX-FACTURE
               MOVE "MARJORATION" TO NOM-FACTURE
@@ -147,7 +182,8 @@
                INTO TAUX-B
               END-STRING
               DISPLAY FORMAT-FACTURE
-              COMPUTE PRIX-TOTAL-C = PRIME-DE-BASE + PRIX-BM-C
+              MOVE FORMAT-FACTURE TO E-QUITTANCE
+              WRITE E-QUITTANCE
            ELSE
               MOVE PRIX-BM-C TO PRIX-FACTURE
               MOVE "DEGREVEMENT" TO NOM-FACTURE
@@ -157,11 +193,14 @@
                INTO TAUX-B
               END-STRING
               DISPLAY FORMAT-FACTURE
-              COMPUTE PRIX-TOTAL-C = PRIME-DE-BASE - PRIX-BM-C
+              MOVE FORMAT-FACTURE TO E-QUITTANCE
+              WRITE E-QUITTANCE
            END-IF
            INITIALIZE TAUX-B
            INITIALIZE TYPE-B
            MOVE PRIX-TOTAL-C TO PRIX-FACTURE
            MOVE "TOTAL A PAYER" TO NOM-FACTURE
            DISPLAY FORMAT-FACTURE
+           MOVE FORMAT-FACTURE TO E-QUITTANCE
+           WRITE E-QUITTANCE
            .
\ No newline at end of file
