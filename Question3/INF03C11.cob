@@ -41,16 +41,32 @@
        77  EOF-TRUE                PIC X VALUE "Y".
        77  EOF                     PIC X VALUE "F".
 
+      * Pagination de la liste : un nouvel en-tete toutes les
+      * NB-LIGNE-PAGE fiches, avec un numero de page qui avance.
+       77  PAGE-NO                 PIC 9(4) VALUE 1.
+       77  CPT-LIGNE-PAGE          PIC 9(4) VALUE 0.
+       77  NB-LIGNE-PAGE           PIC 9(4) VALUE 10.
+       01  PAGE-HEADER-FORMAT.
+           05                      PIC X(20) VALUE 'LISTE DES ASSURES'.
+           05                      PIC X(10) VALUE '   PAGE : '.
+           05  PAGE-NO-F           PIC Z(3)9.
+
       ****************************************************************
       * P R O C E D U R E   D I V I S I O N
       ****************************************************************
        PROCEDURE DIVISION.
            OPEN INPUT F-ASSURES
+           PERFORM PAGE-HEADER-F
            PERFORM UNTIL EOF = EOF-TRUE
              READ F-ASSURES
                 AT END
                     MOVE EOF-TRUE TO EOF
                 NOT AT END
+                   IF CPT-LIGNE-PAGE >= NB-LIGNE-PAGE
+                       ADD 1 TO PAGE-NO
+                       MOVE 0 TO CPT-LIGNE-PAGE
+                       PERFORM PAGE-HEADER-F
+                   END-IF
                    DISPLAY "MATRICULE : " MATRICULE
                    DISPLAY "NOM PRENOM : " NOM-PRENOM
                    DISPLAY "RUE ADRESSE : " RUE-ADRESSE
@@ -61,7 +77,15 @@
                    DISPLAY "BONUS MALUS : " BONUS-MALUS
                    DISPLAY "TAUX : " TAUX
                    DISPLAY LIGNE
+                   ADD 1 TO CPT-LIGNE-PAGE
              END-READ
            END-PERFORM
            CLOSE F-ASSURES
-           STOP RUN.
\ No newline at end of file
+           STOP RUN.
+      * Affiche l'en-tete de page avec le numero de page courant
+       PAGE-HEADER-F.
+           DISPLAY SPACE
+           MOVE PAGE-NO TO PAGE-NO-F
+           DISPLAY PAGE-HEADER-FORMAT
+           DISPLAY LIGNE
+           .
\ No newline at end of file
