@@ -16,13 +16,14 @@
        fd f-etudiant
            block contains 0
            recording mode F
-           record contains 50
+           record contains 82
            data record is e-etudiant.
        01 e-etudiant.
          05 NOM-PRENOM PIC X(20).
-         05 NOTES-COEFFS PIC X(30).
+         05 NB-MATIERES PIC 99.
+         05 NOTES-COEFFS PIC X(60).
          05 TAB-NOTES-COEFFS redefines NOTES-COEFFS.
-           07 NOTE-COEFF OCCURS 10.
+           07 NOTE-COEFF OCCURS 20.
              09 NOTE PIC 99.
              09 COEFF PIC 9.
 
@@ -30,14 +31,14 @@
        01 CR-ETUDIANT PIC 99.
          88 OK-ETUDIANT value 0.
          88 EOF-ETUDIANT value 10.
-       
+
        01 FORMAT-MOYENNE PIC Z9,99.
 
        01 TOTAUX.
          05 TOT-NOTE PIC 9(3).
          05 TOT-COEFF PIC 9(2).
          05 TOT-MOYENNE PIC 9(3)V9(2).
-       
+
        01 MOYENNE.
          05 MIN-MOYENNE PIC 9(2)V9(2) VALUE 20.
          05 MAX-MOYENNE PIC 9(2)V9(2) VALUE 0.
@@ -54,6 +55,13 @@
        77 NOTE-CALCUL PIC 9(3).
        77 I PIC 9(2).
 
+      * Seuil de reussite et liste des etudiants en dessous, pour ne
+      * plus avoir a reperer les moyennes faibles a l'oeil.
+       77 SEUIL-REUSSITE           PIC 9(2)V9(2) VALUE 10.
+       77 NB-AT-RISK               PIC 99 VALUE 0.
+       01 TAB-AT-RISK.
+         05 NOM-AT-RISK OCCURS 99  PIC X(20).
+
       ****************************************************************
       * P R O C E D U R E   D I V I S I O N
       ****************************************************************
@@ -68,7 +76,7 @@
            .
        20000-TRAITEMENT.
            PERFORM UNTIL EOF-ETUDIANT
-             PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-MATIERES
                perform 21000-HANDLE-NOTE
              END-PERFORM
              perform 22000-HANDLE-MOYENNE
@@ -104,6 +112,12 @@
            ADD MOYENNE-CALCUL TO TOT-MOYENNE
            MOVE MOYENNE-CALCUL TO MOYENNE-CALCUL-F
            DISPLAY NOM-PRENOM "=> MOYENNE : " MOYENNE-CALCUL-F
+           IF MOYENNE-CALCUL < SEUIL-REUSSITE
+             IF NB-AT-RISK < 99
+               ADD 1 TO NB-AT-RISK
+               MOVE NOM-PRENOM TO NOM-AT-RISK(NB-AT-RISK)
+             END-IF
+           END-IF
            INITIALIZE TOT-NOTE
            INITIALIZE TOT-COEFF
            .
@@ -115,4 +129,19 @@
            DISPLAY "MOYENNE MAX : " MAX-MOYENNE-F
            MOVE MIN-MOYENNE TO MIN-MOYENNE-F
            DISPLAY "MOYENNE MIN  : " MIN-MOYENNE-F
+           perform 32000-SHOW-AT-RISK
+           .
+
+      * Affiche les etudiants dont la moyenne est sous le seuil de
+      * reussite, au lieu de devoir les reperer a l'oeil sur le
+      * listing.
+       32000-SHOW-AT-RISK.
+           DISPLAY "ETUDIANTS EN DESSOUS DU SEUIL DE REUSSITE :"
+           IF NB-AT-RISK = 0
+             DISPLAY "  AUCUN"
+           ELSE
+             PERFORM VARYING I FROM 1 BY 1 UNTIL I > NB-AT-RISK
+               DISPLAY "  " NOM-AT-RISK(I)
+             END-PERFORM
+           END-IF
            .
\ No newline at end of file
