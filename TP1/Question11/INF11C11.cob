@@ -49,9 +49,21 @@
            10 CPT-MAT-MVT PIC 9(3) VALUE 100.
          05 CPT-FORMAT.
            10 CPT-MAT-RECAP PIC 9(2) VALUE 1.
+         05 CPT-STATS.
+           10 CPT-REGION-STATS PIC 9(4) VALUE 0.
+           10 CPT-AGENCE-STATS PIC 9(4) VALUE 0.
+           10 CPT-VENDEUR-STATS PIC 9(4) VALUE 0.
+       77 TOTAL-DOSSIER-STATS PIC 9(7) VALUE 0.
 
+      * -------------- Format des statistiques --------------
+       01 FORMAT-STATS.
+         05                        PIC X(43) VALUE
+           'Nombre d''enregistrement lus dans '.
+         05 FICHIER-N              PIC X(15).
+         05                        PIC X(3) VALUE ' : '.
+         05 CPT-F                  PIC Z(6)9.
 
-      * ---------------- Format -------------- 
+      * ---------------- Format --------------
        01 FORMAT-RECAP.
          05 MAT-RECAP PIC 9(3).
          05 CODE-RECAP PIC 9(3).
@@ -105,7 +117,8 @@
              NOT AT END
                perform CHECK-ERROR-REGION
                ADD 1 TO CPT-MAT-REGION
-               MOVE NUM-REGION of e-region 
+               ADD 1 TO CPT-REGION-STATS
+               MOVE NUM-REGION of e-region
                 TO PREV-NUM-REGION of PREV-REGION
            END-READ
            .
@@ -117,7 +130,8 @@
              NOT AT END
                perform CHECK-ERROR-MVT
                ADD 1 TO CPT-MAT-MVT
-               MOVE NUM-REGION of e-mvt 
+               ADD 1 TO CPT-VENDEUR-STATS
+               MOVE NUM-REGION of e-mvt
                 TO PREV-NUM-REGION of PREV-MVT
                MOVE CODE-AGENCE of e-mvt TO PREV-CODE-AGENCE
                MOVE CODE-VENDEUR of e-mvt TO PREV-CODE-VENDEUR
@@ -175,6 +189,7 @@
                   (EOF-MVT = EOF-TRUE) OR
                   (CODE-AGENCE of e-mvt NOT = CODE-AGENCE-TEMP)
                    ADD NB-DOSSIER of e-mvt TO TOTAL-AGENCE
+                   ADD NB-DOSSIER of e-mvt TO TOTAL-DOSSIER-STATS
                    perform READ-MVT
                  end-perform
                  perform 21000-WRITE-CODE-400
@@ -196,6 +211,7 @@
            MOVE CODE-AGENCE-TEMP TO CODE-AGENCE of CORPS-ENRGT-400
            MOVE TOTAL-AGENCE TO NB-DOSSIER of CORPS-ENRGT-400
            perform WRITE-RECAP
+           ADD 1 TO CPT-AGENCE-STATS
            .
        22000-WRITE-CODE-500.
            MOVE '500' TO CODE-RECAP   
@@ -208,6 +224,8 @@
        23000-WRITE-CODE-999.
            MOVE '999' TO CODE-RECAP
            MOVE NUM-REGION of e-region TO NUM-REGION of FORMAT-RECAP
+           MOVE 'REGION SANS MOUVEMENT ASSOCIE DANS LE FICHIER MVT'
+            TO CORPS-ENRGT
            perform WRITE-RECAP
            .
        WRITE-RECAP.
@@ -229,7 +247,26 @@
       * Gere le fichier stats
        31000-STATS.
            OPEN OUTPUT F-STATS
-      *    TODO
-      *    Faire les stats
+      *    Regions
+           MOVE 'REGION' TO FICHIER-N
+           MOVE CPT-REGION-STATS TO CPT-F
+           PERFORM 31100-WRITE-STATS
+      *    Agences
+           MOVE 'AGENCE' TO FICHIER-N
+           MOVE CPT-AGENCE-STATS TO CPT-F
+           PERFORM 31100-WRITE-STATS
+      *    Vendeurs
+           MOVE 'VENDEUR' TO FICHIER-N
+           MOVE CPT-VENDEUR-STATS TO CPT-F
+           PERFORM 31100-WRITE-STATS
+      *    Total des dossiers sur l'ensemble du run
+           MOVE 'NB-DOSSIER' TO FICHIER-N
+           MOVE TOTAL-DOSSIER-STATS TO CPT-F
+           PERFORM 31100-WRITE-STATS
            CLOSE F-STATS
+           .
+      * Ecrit une ligne de statistiques
+       31100-WRITE-STATS.
+           MOVE FORMAT-STATS TO stats
+           WRITE stats
            .
\ No newline at end of file
