@@ -10,6 +10,7 @@
            SELECT f-client2 ASSIGN dclient2.
            SELECT f-clientf ASSIGN dclientf.
            SELECT f-stats assign ddstatsf.
+           SELECT f-exceptions assign ddexccli.
       *********************************
       *    D A T A   D I V I S I O N
       ****************
@@ -28,23 +29,38 @@
          05 CLIENT2-ID             PIC 9(6). 
          05                        PIC X(44). 
        fd f-clientf.
-       01 CLIENTF                  PIC X(80).
+       01 CLIENTF.
+         05 CLIENTF-DATA            PIC X(50).
+         05 CLIENTF-SOURCE          PIC X(1).
+         05                         PIC X(29).
        fd f-stats.
        01 STATS                    PIC X(80).
+       fd f-exceptions.
+       01 EXCEPTION-REC             PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 CPT.
          05 CPT-CLIENT1            PIC 9(4) VALUE 0.
          05 CPT-CLIENT2            PIC 9(4) VALUE 0.
          05 CPT-CLIENTF            PIC 9(4) VALUE 0.
+         05 CPT-EXCEPTIONS         PIC 9(4) VALUE 0.
 
        01 FORMAT-STATS.
-         05                        PIC X(43) VALUE 
+         05                        PIC X(43) VALUE
            'Nombre dâ€™enregistrement lus dans '.
          05 FICHIER-N              PIC X(10).
          05                        PIC X(3) VALUE ' : '.
          05 CPT-F                  PIC Z(3)9.
 
+      * Ligne ecrite dans l'exceptions file pour un doublon de
+      * matricule client, avec son origine et l'ID en cause.
+       01 FORMAT-EXCEPTION.
+         05                        PIC X(20) VALUE 'DOUBLON CLIENT'.
+         05 SOURCE-EXC             PIC X(10).
+         05                        PIC X(3) VALUE ' : '.
+         05 ID-EXC                 PIC 9(6).
+         05                        PIC X(41).
+
        77 CLIENT-ID-TEMP           PIC 9(6).
        
        77 EOF-TRUE                 PIC X VALUE "Y".
@@ -60,10 +76,11 @@
            PERFORM 30000-END-PGM
            .
       *---------------*
-       10000-INIT-PGM. 
+       10000-INIT-PGM.
            OPEN INPUT F-CLIENT1
            OPEN INPUT F-CLIENT2
            OPEN OUTPUT F-CLIENTF
+           OPEN OUTPUT F-EXCEPTIONS
            PERFORM READ-CLIENT1
            PERFORM READ-CLIENT2
            .
@@ -106,58 +123,85 @@
            .
       *     
        21000-HANDLE-CLIENT1.
-             MOVE E-CLIENT1 TO CLIENTF
+             MOVE E-CLIENT1 TO CLIENTF-DATA
+             MOVE '1' TO CLIENTF-SOURCE
              WRITE CLIENTF
              ADD 1 TO CPT-CLIENT1
              MOVE CLIENT1-ID TO CLIENT-ID-TEMP
-             PERFORM READ-CLIENT1               
+             PERFORM READ-CLIENT1
            .
-      *     
+      *
        21100-CHECK-CLIENT1-DOUBLON.
-           IF (CLIENT1-ID = CLIENT-ID-TEMP)
-             DISPLAY "DOUBLON CLIENT 1 : " CLIENT-ID-TEMP 
-             PERFORM 30000-END-PGM      
-           END-IF
+           PERFORM UNTIL CLIENT1-ID NOT = CLIENT-ID-TEMP
+            OR EOF-CLIENT1 = EOF-TRUE
+             MOVE "CLIENT1" TO SOURCE-EXC
+             MOVE CLIENT1-ID TO ID-EXC
+             PERFORM 30100-LOG-EXCEPTION
+             PERFORM READ-CLIENT1
+           END-PERFORM
            .
-      *     
+      *
        22000-HANDLE-CLIENT2.
-               MOVE E-CLIENT2 TO CLIENTF
+               MOVE E-CLIENT2 TO CLIENTF-DATA
+               MOVE '2' TO CLIENTF-SOURCE
                WRITE CLIENTF
                ADD 1 TO CPT-CLIENT2
                MOVE CLIENT2-ID TO CLIENT-ID-TEMP
-               PERFORM READ-CLIENT2        
+               PERFORM READ-CLIENT2
            .
-      *     
+      *
        22100-CHECK-CLIENT2-DOUBLON.
-           IF (CLIENT2-ID = CLIENT-ID-TEMP)
-             DISPLAY "DOUBLON CLIENT 2 : " CLIENT-ID-TEMP 
-             PERFORM 30000-END-PGM      
-           END-IF
+           PERFORM UNTIL CLIENT2-ID NOT = CLIENT-ID-TEMP
+            OR EOF-CLIENT2 = EOF-TRUE
+             MOVE "CLIENT2" TO SOURCE-EXC
+             MOVE CLIENT2-ID TO ID-EXC
+             PERFORM 30100-LOG-EXCEPTION
+             PERFORM READ-CLIENT2
+           END-PERFORM
            .
       *--------------*
        23000-COMPARE-CLIENT.
            PERFORM 23100-CHECK-CLIENT
-           IF (CLIENT1-ID < CLIENT2-ID)
-             PERFORM 21000-HANDLE-CLIENT1
+           IF EOF-CLIENT1 = EOF-TRUE OR EOF-CLIENT2 = EOF-TRUE
+             CONTINUE
            ELSE
-             PERFORM 22000-HANDLE-CLIENT2
-           end-if
+             IF (CLIENT1-ID < CLIENT2-ID)
+               PERFORM 21000-HANDLE-CLIENT1
+             ELSE
+               PERFORM 22000-HANDLE-CLIENT2
+             end-if
+           END-IF
            .
       *--------------*
        23100-CHECK-CLIENT.
            IF (CLIENT1-ID = CLIENT2-ID)
-             DISPLAY "IDENTIQUE : " CLIENT1-ID
-             PERFORM 30000-END-PGM     
+            AND EOF-CLIENT1 NOT = EOF-TRUE
+            AND EOF-CLIENT2 NOT = EOF-TRUE
+             MOVE "IDENTIQUE" TO SOURCE-EXC
+             MOVE CLIENT1-ID TO ID-EXC
+             PERFORM 30100-LOG-EXCEPTION
+      * Le cote client2 est ecrit par 23000-COMPARE-CLIENT (toujours
+      * vainqueur a egalite) ; on avance ici le cote client1 pour ne
+      * pas laisser son enregistrement non lu redeclencher a tort le
+      * controle de doublon mono-fichier au tour suivant.
+             PERFORM READ-CLIENT1
            END-IF
            PERFORM 21100-CHECK-CLIENT1-DOUBLON
            PERFORM 22100-CHECK-CLIENT2-DOUBLON
            .
+      * Journalise une exception dans le fichier F-EXCEPTIONS
+       30100-LOG-EXCEPTION.
+           MOVE FORMAT-EXCEPTION TO EXCEPTION-REC
+           WRITE EXCEPTION-REC
+           ADD 1 TO CPT-EXCEPTIONS
+           .
       *--------------*
        30000-END-PGM.
            PERFORM 31000-STATS
            CLOSE F-CLIENT1
            CLOSE F-CLIENT2
            CLOSE F-CLIENTF
+           CLOSE F-EXCEPTIONS
            STOP RUN
            .
       *------------*
@@ -176,6 +220,10 @@
            MOVE 'CLIENT-F' TO FICHIER-N
            MOVE CPT-CLIENTF TO CPT-F
            PERFORM 31100-WRITE-STATS
+      *    Exceptions (doublons)
+           MOVE 'EXCEPTIONS' TO FICHIER-N
+           MOVE CPT-EXCEPTIONS TO CPT-F
+           PERFORM 31100-WRITE-STATS
            CLOSE F-STATS
            .
       *------------------*
