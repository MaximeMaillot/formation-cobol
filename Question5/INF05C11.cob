@@ -8,6 +8,13 @@
        FILE-CONTROL.
            SELECT F-MVT ASSIGN
             DDMVT FILE STATUS IS CR-MVT.
+           SELECT F-REJETS ASSIGN
+            DMVTREJ FILE STATUS IS CR-REJETS.
+           SELECT F-ASSURES4 ASSIGN ASSUR4
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS RANDOM
+            RECORD KEY IS MAT-X4
+            FILE STATUS IS CR-ASSURES4.
       ****************************************************************
       *    D A T A   D I V I S I O N
       ***********************************************************
@@ -38,13 +45,26 @@
            10 TYPE-P           PIC X(1).
            10 PRIME            PIC 9(4)V9(2).
            10 PIC X(66).
-           
+
+       fd F-REJETS
+           BLOCK CONTAINS 0
+           record contains 80
+           recording mode F
+           DATA RECORD IS E-REJET.
+       01 E-REJET PIC X(80).
+
+       fd F-ASSURES4.
+       01 e-assures4.
+           COPY CASSURE4.
+
       ****************************************************************
       *    W O R K I N G - S T O R A G E   S E C T I O N
       ****************************************************************
        WORKING-STORAGE SECTION.
       *--------------DEFINITION DES VARIABLES---------------------
        01 CR-MVT PIC 99.
+       01 CR-REJETS PIC 99.
+       01 CR-ASSURES4 PIC 99.
       * ---------- FORMAT ----------- 
        01 FORMAT-DATE.
          05  DATE-N.
@@ -95,10 +115,22 @@
          05 CPT-ERROR-4      PIC 9(4) VALUE 0.
          05 CPT-ERROR-MAT    PIC 9(4) VALUE 0.
          05 CPT-ERROR-CODE   PIC 9(4) VALUE 0.
+         05 CPT-ERROR-NOTCREE PIC 9(4) VALUE 0.
        77 HAS-ERROR            PIC 9 VALUE 0.
        77 EOF-TRUE             PIC X VALUE "Y".
        77 EOF                  PIC X VALUE "F".
 
+      * Matricules ayant eu un mouvement code 1 dans ce fichier, pour
+      * verifier qu'un mouvement code 2/3/4 ne porte pas sur un
+      * matricule jamais cree (ni dans ce fichier, ni dans ASSUR4).
+       01 TAB-MAT-CREES.
+         05 MAT-CREE OCCURS 500 PIC 9(6).
+       77 CPT-MAT-CREES        PIC 9(3) VALUE 0.
+       77 IDX-MAT               PIC 9(3).
+       77 MAT-DEJA-CREE-SW      PIC X VALUE 'N'.
+         88 MAT-DEJA-CREE VALUE 'Y'.
+         88 MAT-PAS-CREE VALUE 'N'.
+
 
       ****************************************************************
       * P R O C E D U R E   D I V I S I O N
@@ -106,6 +138,14 @@
        PROCEDURE DIVISION.
            PERFORM CONSTRUCT-HEADER
            OPEN INPUT F-MVT
+           OPEN OUTPUT F-REJETS
+           OPEN INPUT F-ASSURES4
+           IF CR-ASSURES4 > 0
+             DISPLAY "ERROR ASSUR4 : " CR-ASSURES4
+             CLOSE F-MVT
+             CLOSE F-REJETS
+             STOP RUN
+           END-IF
            PERFORM UNTIL EOF = EOF-TRUE
              READ F-MVT
                 AT END
@@ -116,6 +156,8 @@
            END-PERFORM
            PERFORM DISPLAY-STATS
            CLOSE F-MVT
+           CLOSE F-REJETS
+           CLOSE F-ASSURES4
            STOP RUN.
       * PARCOURS MOUVEMENT
        MOUVEMENT-L.
@@ -124,6 +166,18 @@
               ADD 1 TO CPT-ERROR-MAT
               PERFORM HAS-ERROR-P
            ELSE
+             IF CODE-MOUVEMENT = 1
+               PERFORM 23000-RECORD-MAT-CREE
+             ELSE
+               PERFORM 23100-CHECK-MAT-CREE
+             END-IF
+             IF CODE-MOUVEMENT >= 2 AND CODE-MOUVEMENT <= 4
+              AND MAT-PAS-CREE
+               MOVE "10 - Matricule jamais cree (pas de code 1)"
+                TO ERROR-M
+               ADD 1 TO CPT-ERROR-NOTCREE
+               PERFORM HAS-ERROR-P
+             ELSE
       * Switch case
             EVALUATE CODE-MOUVEMENT
              WHEN 1
@@ -177,9 +231,12 @@
                ADD 1 TO CPT-ERROR-CODE
                PERFORM HAS-ERROR-P
             END-EVALUATE
+             END-IF
            END-IF
            IF HAS-ERROR EQUAL 1
                DISPLAY ERROR-F
+               MOVE E-MVT TO E-REJET
+               WRITE E-REJET
            END-IF
            MOVE 0 TO HAS-ERROR
            ADD 1 TO CPT-MVT
@@ -190,6 +247,35 @@
            MOVE CODE-MOUVEMENT TO TYPE-M
            MOVE 1 TO HAS-ERROR
            .
+
+      * Memorise le matricule d'un mouvement code 1, pour que les
+      * mouvements code 2/3/4 puissent verifier qu'une creation a
+      * bien precede (dans ce fichier ou dans le master ASSUR4).
+       23000-RECORD-MAT-CREE.
+           IF CPT-MAT-CREES < 500
+             ADD 1 TO CPT-MAT-CREES
+             MOVE MATRICULE TO MAT-CREE(CPT-MAT-CREES)
+           END-IF
+           .
+
+       23100-CHECK-MAT-CREE.
+           MOVE 'N' TO MAT-DEJA-CREE-SW
+           PERFORM VARYING IDX-MAT FROM 1 BY 1
+            UNTIL IDX-MAT > CPT-MAT-CREES
+             IF MAT-CREE(IDX-MAT) = MATRICULE
+               MOVE 'Y' TO MAT-DEJA-CREE-SW
+             END-IF
+           END-PERFORM
+           IF MAT-PAS-CREE
+             MOVE MATRICULE TO MAT-X4
+             READ F-ASSURES4
+               INVALID KEY
+                 CONTINUE
+               NOT INVALID KEY
+                 MOVE 'Y' TO MAT-DEJA-CREE-SW
+             END-READ
+           END-IF
+           .
        CONSTRUCT-HEADER.
            PERFORM GET-DATE
            MOVE "API11" TO APIN
@@ -268,4 +354,8 @@
            MOVE "    17 - Nombre d erreur code invalide" TO DESCRIPTION
            MOVE CPT-ERROR-CODE TO CPT-ERROR-N
            DISPLAY ERROR-CPT-F
+           MOVE "    18 - Nombre d erreur matricule jamais cree"
+            TO DESCRIPTION
+           MOVE CPT-ERROR-NOTCREE TO CPT-ERROR-N
+           DISPLAY ERROR-CPT-F
            .
