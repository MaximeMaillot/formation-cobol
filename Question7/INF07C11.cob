@@ -45,10 +45,31 @@
        77 TOT-DEPT                 PIC 9(5)V9(2) VALUE 0.
        77 TOT-GEN                  PIC 9(5)V9(2) VALUE 0.
 
-      * ----------- Variable temporaire --------- 
+      * ----------- Variable temporaire ---------
        77 TYPE-TEMP                PIC X(1) VALUE '1'.
        77 DEPT-TEMP                PIC 9(2) VALUE 00.
 
+      * Totaux par departement accumules au fil des ruptures, pour
+      * etre classes par prime totale en fin de run (21700-RANK-DEPT).
+       01 TAB-DEPT-TOTAL.
+         05 DEPT-TOTAL-ENTRY OCCURS 100.
+           10 DEPT-NUM              PIC 9(2).
+           10 DEPT-TOTAL-MONTANT    PIC 9(7)V9(2).
+       77 CPT-DEPT-ENTRIES           PIC 9(3) VALUE 0.
+       77 NB-RANG                    PIC 9(3) VALUE 5.
+       77 RANG-IDX                   PIC 9(3).
+       77 RANG-MAX-IDX                PIC 9(3).
+       77 RANG-J                     PIC 9(3).
+       77 RANG-TEMP-NUM               PIC 9(2).
+       77 RANG-TEMP-MONTANT           PIC 9(7)V9(2).
+
+      * Compteurs de polices vues, en miroir des totaux TOT-TYPE,
+      * TOT-DEPT et TOT-GEN, pour calculer une prime moyenne par
+      * police a chaque niveau de rupture (21210/21110/31000).
+       77 CPT-TYPE                   PIC 9(5) VALUE 0.
+       77 CPT-DEPT                   PIC 9(5) VALUE 0.
+       77 CPT-GEN                    PIC 9(5) VALUE 0.
+
       * --------------- FORMAT --------------
        01 HEADER-FORMAT.
            05                      PIC X(15).
@@ -78,12 +99,25 @@
        01 TOT-FORMAT.
            05 TOT-N                PIC X(20).
            05                      PIC X(1) VALUE ':'.
-           05                      PIC X(39).
+           05                      PIC X(20).
            05 TOT-F                PIC Z(5)9,99.
+           05                      PIC X(10) VALUE ' MOYENNE:'.
+           05 MOYENNE-F            PIC Z(4)9,99.
        77 LIGNE                    PIC X(80) VALUE ALL '-'.
        01 HALF-LIGNE.
            05                      PIC X(10).
-           05                      PIC X(10) VALUE '----------'.    
+           05                      PIC X(10) VALUE '----------'.
+       01 RANK-HEADER-FORMAT.
+           05                      PIC X(42)
+            VALUE 'Departements classes par prime totale'.
+       01 RANK-FORMAT.
+           05                      PIC X(5) VALUE 'RANG '.
+           05 RANG-F               PIC 9.
+           05                      PIC X(3) VALUE ' - '.
+           05                      PIC X(12) VALUE 'DEPARTEMENT '.
+           05 DEPT-RANG-F          PIC 9(2).
+           05                      PIC X(3) VALUE ' : '.
+           05 MONTANT-RANG-F       PIC Z(6)9,99.
 
       ****************************************************************
       * P R O C E D U R E   D I V I S I O N
@@ -114,9 +148,13 @@
            CLOSE F-ASSURES
            PERFORM 21210-DISPLAY-TOT-TYPE
            ADD TOT-TYPE TO TOT-DEPT
+           ADD CPT-TYPE TO CPT-DEPT
+           PERFORM 21120-RECORD-DEPT-TOTAL
            ADD TOT-DEPT TO TOT-GEN
+           ADD CPT-DEPT TO CPT-GEN
            PERFORM 21110-DISPLAY-TOT-DEPT
            PERFORM 31000-DISPLAY-TOT-GEN
+           PERFORM 21700-RANK-DEPARTEMENTS
            .
       * Affiche des informations en haut de la page
        11000-CONSTRUCT-HEADER.
@@ -172,12 +210,22 @@
        31000-DISPLAY-TOT-GEN.
            MOVE 'TOTAL GENERAL' TO TOT-N
            MOVE TOT-GEN TO TOT-F
+           IF CPT-GEN > 0
+             COMPUTE MOYENNE-F ROUNDED = TOT-GEN / CPT-GEN
+           ELSE
+             MOVE 0 TO MOYENNE-F
+           END-IF
            DISPLAY TOT-FORMAT
            .
       * Affiche le total du departement
        21110-DISPLAY-TOT-DEPT.
            MOVE 'TOTAL DEPARTEMENT' TO TOT-N
            MOVE TOT-DEPT TO TOT-F
+           IF CPT-DEPT > 0
+             COMPUTE MOYENNE-F ROUNDED = TOT-DEPT / CPT-DEPT
+           ELSE
+             MOVE 0 TO MOYENNE-F
+           END-IF
            DISPLAY TOT-FORMAT
            DISPLAY HALF-LIGNE
            .
@@ -185,17 +233,36 @@
        21210-DISPLAY-TOT-TYPE.
            MOVE 'TOTAL DU TYPE' TO TOT-N
            MOVE TOT-TYPE TO TOT-F
+           IF CPT-TYPE > 0
+             COMPUTE MOYENNE-F ROUNDED = TOT-TYPE / CPT-TYPE
+           ELSE
+             MOVE 0 TO MOYENNE-F
+           END-IF
            DISPLAY TOT-FORMAT
            DISPLAY HALF-LIGNE
            .
+      * Enregistre le total du departement qui vient de se terminer
+      * dans la table de classement (21700-RANK-DEPARTEMENTS).
+       21120-RECORD-DEPT-TOTAL.
+           IF CPT-DEPT-ENTRIES < 100
+             ADD 1 TO CPT-DEPT-ENTRIES
+             MOVE DEPT-TEMP TO DEPT-NUM(CPT-DEPT-ENTRIES)
+             MOVE TOT-DEPT TO DEPT-TOTAL-MONTANT(CPT-DEPT-ENTRIES)
+           END-IF
+           .
       * Gere le changement de departement
        21100-CHANGE-DEPT.
            ADD TOT-TYPE TO TOT-DEPT
-           ADD TOT-DEPT TO TOT-GEN
+           ADD CPT-TYPE TO CPT-DEPT
            PERFORM 21210-DISPLAY-TOT-TYPE
            INITIALIZE TOT-TYPE
+           INITIALIZE CPT-TYPE
+           PERFORM 21120-RECORD-DEPT-TOTAL
+           ADD TOT-DEPT TO TOT-GEN
+           ADD CPT-DEPT TO CPT-GEN
            PERFORM 21110-DISPLAY-TOT-DEPT
            INITIALIZE TOT-DEPT
+           INITIALIZE CPT-DEPT
            DISPLAY SPACE
            PERFORM 21300-DISPLAY-DEPT
            MOVE DEPARTEMENT TO DEPT-TEMP
@@ -208,8 +275,10 @@
       * Gere le changement du type de vehicule
        21200-CHANGE-TYPE.
            ADD TOT-TYPE TO TOT-DEPT
+           ADD CPT-TYPE TO CPT-DEPT
            PERFORM 21210-DISPLAY-TOT-TYPE
            INITIALIZE TOT-TYPE
+           INITIALIZE CPT-TYPE
            PERFORM 21400-DISPLAY-TYPE
            MOVE TYPE-VEHICULE TO TYPE-TEMP
            DISPLAY MONTANT-HEADER-FORMAT
@@ -219,4 +288,37 @@
       * Ajoute la prime de base au total du type de vehicule
        21600-ADD-MONTANT.
            ADD PRIME-DE-BASE TO TOT-TYPE
+           ADD 1 TO CPT-TYPE
+           .
+      * Classe les departements par prime totale decroissante et
+      * affiche les NB-RANG premiers (tri par selection du maximum).
+       21700-RANK-DEPARTEMENTS.
+           DISPLAY SPACE
+           DISPLAY RANK-HEADER-FORMAT
+           DISPLAY LIGNE
+           PERFORM VARYING RANG-IDX FROM 1 BY 1
+            UNTIL RANG-IDX > NB-RANG OR RANG-IDX > CPT-DEPT-ENTRIES
+             MOVE RANG-IDX TO RANG-MAX-IDX
+             PERFORM VARYING RANG-J FROM RANG-IDX BY 1
+              UNTIL RANG-J > CPT-DEPT-ENTRIES
+               IF DEPT-TOTAL-MONTANT(RANG-J) >
+                  DEPT-TOTAL-MONTANT(RANG-MAX-IDX)
+                 MOVE RANG-J TO RANG-MAX-IDX
+               END-IF
+             END-PERFORM
+             IF RANG-MAX-IDX NOT = RANG-IDX
+               MOVE DEPT-NUM(RANG-IDX) TO RANG-TEMP-NUM
+               MOVE DEPT-TOTAL-MONTANT(RANG-IDX) TO RANG-TEMP-MONTANT
+               MOVE DEPT-NUM(RANG-MAX-IDX) TO DEPT-NUM(RANG-IDX)
+               MOVE DEPT-TOTAL-MONTANT(RANG-MAX-IDX)
+                TO DEPT-TOTAL-MONTANT(RANG-IDX)
+               MOVE RANG-TEMP-NUM TO DEPT-NUM(RANG-MAX-IDX)
+               MOVE RANG-TEMP-MONTANT
+                TO DEPT-TOTAL-MONTANT(RANG-MAX-IDX)
+             END-IF
+             MOVE RANG-IDX TO RANG-F
+             MOVE DEPT-NUM(RANG-IDX) TO DEPT-RANG-F
+             MOVE DEPT-TOTAL-MONTANT(RANG-IDX) TO MONTANT-RANG-F
+             DISPLAY RANK-FORMAT
+           END-PERFORM
            .
