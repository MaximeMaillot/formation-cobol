@@ -8,6 +8,10 @@
        FILE-CONTROL.
            SELECT F-CODE ASSIGN
             DDCODE FILE STATUS IS CR-CODE.
+
+           SELECT F-METRICS ASSIGN STATPROG
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS CR-METRICS.
       *********************************
       *    D A T A   D I V I S I O N
       *********************************
@@ -19,8 +23,22 @@
            DATA RECORD IS E-CODE.
        01 E-CODE                   PIC X(80).
 
+       fd F-METRICS.
+       01 E-METRICS.
+         05 PROG-METRICS           PIC X(8).
+         05 DATE-METRICS           PIC 9(8).
+         05 LIGNE-PROG-METRICS     PIC 9(4).
+         05 LIGNE-COMMENT-METRICS  PIC 9(4).
+         05 LIGNE-VIDE-METRICS     PIC 9(4).
+         05 PERCENT-COMMENT-METRICS PIC 9(2)V9(2).
+         05 PERCENT-VIDE-METRICS   PIC 9(2)V9(2).
+         05                        PIC X(45).
+
        WORKING-STORAGE SECTION.
        01 CR-CODE                  PIC 99.
+       01 CR-METRICS                PIC 99.
+       01 NOM-PROGRAMME             PIC X(8).
+       01 DATE-F                    PIC 9(8).
       * Variable de gestion de fichier 
        77 EOF-TRUE                 PIC X VALUE "Y".
        77 EOF                      PIC X VALUE "F".
@@ -69,6 +87,9 @@
       * Ouvre le fichier
        10000-INIT.
            OPEN INPUT F-CODE
+           DISPLAY 'NOM DU PROGRAMME ANALYSE : '
+           ACCEPT NOM-PROGRAMME
+           ACCEPT DATE-F FROM DATE YYYYMMDD
            PERFORM 11000-DISPLAY-HEADER
            .
       * Parcours le fichier
@@ -87,6 +108,24 @@
            CLOSE F-CODE
            PERFORM 31000-CALCUL-PERCENT
            PERFORM 32000-DISPLAY-STATS
+           PERFORM 33000-ECRIT-METRICS
+           .
+
+      * Conserve les metriques de ce run pour suivre l'evolution de la
+      * taille et du taux de commentaires d'un programme release apres
+      * release, au lieu de ne laisser trace que dans le log de la
+      * console.
+       33000-ECRIT-METRICS.
+           OPEN EXTEND F-METRICS
+           MOVE NOM-PROGRAMME TO PROG-METRICS
+           MOVE DATE-F TO DATE-METRICS
+           MOVE CPT-LIGNE-PROG TO LIGNE-PROG-METRICS
+           MOVE CPT-LIGNE-COMMENT TO LIGNE-COMMENT-METRICS
+           MOVE CPT-LIGNE-VIDE TO LIGNE-VIDE-METRICS
+           MOVE PERCENT-COMMENT TO PERCENT-COMMENT-METRICS
+           MOVE PERCENT-VIDE TO PERCENT-VIDE-METRICS
+           WRITE E-METRICS
+           CLOSE F-METRICS
            .
       * Compte les lignes ainsi que les lignes commentes et vide
        21000-COUNT-LIGNE.
