@@ -69,9 +69,21 @@
            10 CPT-MAT-MVT PIC 9(3) VALUE 100.
          05 CPT-FORMAT.
            10 CPT-MAT-RECAP PIC 9(2) VALUE 1.
+         05 CPT-STATS.
+           10 CPT-REGION-STATS PIC 9(4) VALUE 0.
+           10 CPT-AGENCE-STATS PIC 9(4) VALUE 0.
+           10 CPT-VENDEUR-STATS PIC 9(4) VALUE 0.
+       77 TOTAL-DOSSIER-STATS PIC 9(7) VALUE 0.
 
+      * -------------- Format des statistiques --------------
+       01 FORMAT-STATS.
+         05                        PIC X(43) VALUE
+           'Nombre d''enregistrement lus dans '.
+         05 FICHIER-N              PIC X(15).
+         05                        PIC X(3) VALUE ' : '.
+         05 CPT-F                  PIC Z(6)9.
 
-      * ---------------- Format -------------- 
+      * ---------------- Format --------------
        01 FORMAT-RECAP.
          05 MAT-RECAP PIC 9(3).
          05 CODE-RECAP PIC 9(3).
@@ -120,6 +132,7 @@
              NOT AT END
                perform 11100-CHECK-ERROR-REGION
                ADD 1 TO CPT-MAT-REGION
+               ADD 1 TO CPT-REGION-STATS
            END-READ
            .
 
@@ -132,6 +145,7 @@
              NOT AT END
                perform 12100-CHECK-ERROR-MVT
                ADD 1 TO CPT-MAT-MVT
+               ADD 1 TO CPT-VENDEUR-STATS
            END-READ
            .
 
@@ -204,6 +218,7 @@
 
        NO-CHANGE.
            ADD NB-DOSSIER TO TOTAL-AGENCE
+           ADD NB-DOSSIER TO TOTAL-DOSSIER-STATS
            perform 12000-READ-MVT
            .
 
@@ -215,6 +230,7 @@
            perform 21100-WRITE-RECAP
            ADD TOTAL-AGENCE TO TOTAL-REGION
            INITIALIZE TOTAL-AGENCE
+           ADD 1 TO CPT-AGENCE-STATS
            .
 
        22000-WRITE-CODE-500.
@@ -230,6 +246,8 @@
        23000-WRITE-CODE-999.
            MOVE '999' TO CODE-RECAP
            MOVE NUM-REGION-MVT TO NUM-REGION-RECAP
+           MOVE 'MOUVEMENT SANS REGION ASSOCIEE DANS LE FICHIER REGION'
+            TO CORPS-ENRGT
            perform 21100-WRITE-RECAP
            .
 
@@ -252,7 +270,25 @@
       * Gere le fichier stats
        31000-STATS.
            OPEN OUTPUT F-STATS
-      *    TODO
-      *    Faire les stats
+      *    Regions
+           MOVE 'REGION' TO FICHIER-N
+           MOVE CPT-REGION-STATS TO CPT-F
+           PERFORM 31100-WRITE-STATS
+      *    Agences
+           MOVE 'AGENCE' TO FICHIER-N
+           MOVE CPT-AGENCE-STATS TO CPT-F
+           PERFORM 31100-WRITE-STATS
+      *    Vendeurs
+           MOVE 'VENDEUR' TO FICHIER-N
+           MOVE CPT-VENDEUR-STATS TO CPT-F
+           PERFORM 31100-WRITE-STATS
+      *    Total des dossiers sur l'ensemble du run
+           MOVE 'NB-DOSSIER' TO FICHIER-N
+           MOVE TOTAL-DOSSIER-STATS TO CPT-F
+           PERFORM 31100-WRITE-STATS
            CLOSE F-STATS
+           .
+      * Ecrit une ligne de statistiques
+       31100-WRITE-STATS.
+           WRITE stats FROM FORMAT-STATS
            .
\ No newline at end of file
