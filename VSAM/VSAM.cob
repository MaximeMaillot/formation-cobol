@@ -8,9 +8,22 @@
        FILE-CONTROL.
            SELECT IDX-ASSURES ASSIGN DDASSUR
             ORGANIZATION INDEXED
-            ACCESS MODE RANDOM
+            ACCESS MODE DYNAMIC
             RECORD KEY MATRICULE
+            ALTERNATE RECORD KEY NOM-PRENOM WITH DUPLICATES
             FILE STATUS IS CR-ASSURES.
+
+           SELECT F-LISTE-MAT ASSIGN LISTEMAT
+            ORGANIZATION SEQUENTIAL
+            FILE STATUS IS CR-LISTE-MAT.
+
+           SELECT F-RAPPORT ASSIGN RAPPASSU
+            ORGANIZATION SEQUENTIAL
+            FILE STATUS IS CR-RAPPORT.
+
+           SELECT f-stats ASSIGN PROJSTAT
+            ORGANIZATION SEQUENTIAL
+            FILE STATUS IS CR-STATS.
       *********************************
       *    D A T A   D I V I S I O N
       *********************************
@@ -33,27 +46,157 @@
            10  TAUX           PIC 9(2).
          05 PIC X(9).
 
+       fd F-LISTE-MAT
+           DATA RECORD IS E-LISTE-MAT.
+       01  E-LISTE-MAT            PIC 9(6).
+
+       fd F-RAPPORT
+           DATA RECORD IS E-RAPPORT.
+       01  E-RAPPORT              PIC X(80).
+
+       fd f-stats.
+       01 stats-rec                PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 ACCEPT-SYSIN PIC 9(6).
-       
+       01 CR-STATS                PIC 99.
+
+       01 DATE-F.
+         05 YEAR-F PIC 9999.
+         05 MONTH-F PIC 99.
+         05 DAY-F PIC 99.
+       01 TIME-F.
+         05 HOUR-F PIC 99.
+         05 MINUTE-F PIC 99.
+         05 SECOND-F PIC 99.
+
+      * Marques de debut/fin de step ecrites dans PROJSTAT, pour
+      * reconstituer dans un seul fichier l'enchainement complet de
+      * la chaine de nuit (PROJETM, PROJETM aleatoire, VSAM1), quand
+      * VSAM1 tourne en mode 2-RECHERCHE PAR LISTE (le seul mode
+      * vraiment batch, les autres etant interactifs).
+       01 FORMAT-STATS-DEBUT.
+         05                       PIC X(8) VALUE 'DEBUT : '.
+         05 PROG-DEBUT-F          PIC X(8).
+         05                       PIC X(4) VALUE ' LE '.
+         05 DAY-F                 PIC 99.
+         05                       PIC X VALUE '/'.
+         05 MONTH-F               PIC 99.
+         05                       PIC X VALUE '/'.
+         05 YEAR-F                PIC 9(4).
+         05                       PIC X(3) VALUE ' A '.
+         05 HOUR-F                PIC 99.
+         05                       PIC X VALUE ':'.
+         05 MINUTE-F              PIC 99.
+         05                       PIC X VALUE ':'.
+         05 SECOND-F              PIC 99.
+         05                       PIC X(39).
+
+       01 FORMAT-STATS-FIN.
+         05                       PIC X(8) VALUE 'FIN   : '.
+         05 PROG-FIN-F            PIC X(8).
+         05                       PIC X(3) VALUE ' A '.
+         05 HOUR-F                PIC 99.
+         05                       PIC X VALUE ':'.
+         05 MINUTE-F              PIC 99.
+         05                       PIC X VALUE ':'.
+         05 SECOND-F              PIC 99.
+         05                       PIC X(53).
+
+       01 FORMAT-STATS-NB-TRAITE.
+         05                       PIC X(8) VALUE SPACE.
+         05                       PIC X(21) VALUE
+           'MATRICULES TRAITES :'.
+         05 NB-TRAITE-F           PIC Z(5)9.
+         05                       PIC X(45).
+
        01  CR-ASSURES             PIC 99.
          88 ASSURES-OK VALUE 0.
          88 ASSURES-DUPLICATE-KEY VALUE 22.
          88 ASSURES-KEY-NOT-FOUND VALUE 23.
 
+       01  CR-LISTE-MAT           PIC 99.
+         88 EOF-LISTE-MAT VALUE 10.
+       01  CR-RAPPORT             PIC 99.
+
+       01 CHOIX-MODE              PIC 9.
+         88 MODE-INTERACTIF VALUE 1.
+         88 MODE-BATCH VALUE 2.
+         88 MODE-MAJ VALUE 3.
+         88 MODE-NOM VALUE 4.
+
+       01 ACCEPT-NOM              PIC X(20).
+
+       01 FIN-RECHERCHE-SW        PIC X.
+         88 FIN-RECHERCHE VALUE 'F'.
+         88 EN-COURS-RECHERCHE VALUE 'E'.
+
+       01 FORMAT-RAPPORT-TROUVE.
+         05 MATRICULE-F           PIC 9(6).
+         05 PIC X(3) VALUE ' - '.
+         05 NOM-PRENOM-F          PIC X(20).
+         05 PIC X(3) VALUE ' - '.
+         05 VILLE-F               PIC X(12).
+         05 PIC X(36).
+
+       01 FORMAT-RAPPORT-ABSENT.
+         05 MATRICULE-A           PIC 9(6).
+         05 PIC X(3) VALUE ' - '.
+         05 PIC X(20) VALUE 'MATRICULE INCONNU'.
+         05 PIC X(51).
+
+       77 NB-TRAITE-BATCH          PIC 9(6) VALUE 0.
+
       ****************************************************************
       * P R O C E D U R E   D I V I S I O N
       ****************************************************************
        PROCEDURE DIVISION.
            PERFORM 10000-INIT-PGM
-           PERFORM 20000-TRAITEMENT
+           EVALUATE TRUE
+             WHEN MODE-BATCH
+               PERFORM 25000-TRAITEMENT-BATCH
+             WHEN MODE-MAJ
+               PERFORM 35000-TRAITEMENT-MAJ
+             WHEN MODE-NOM
+               PERFORM 40000-TRAITEMENT-NOM
+             WHEN OTHER
+               PERFORM 20000-TRAITEMENT
+           END-EVALUATE
            PERFORM 30000-END-PGM
            .
 
        10000-INIT-PGM.
-           OPEN INPUT IDX-ASSURES
-           ACCEPT ACCEPT-SYSIN
+           OPEN I-O IDX-ASSURES
+           DISPLAY '1-RECHERCHE INTERACTIVE  2-RECHERCHE PAR LISTE'
+           DISPLAY '3-MISE A JOUR D UNE FICHE  4-RECHERCHE PAR NOM'
+           ACCEPT CHOIX-MODE
+           IF MODE-BATCH
+             OPEN INPUT F-LISTE-MAT
+             OPEN OUTPUT F-RAPPORT
+             perform 10500-STATS-DEBUT-BATCH
+           ELSE
+             IF MODE-NOM
+               ACCEPT ACCEPT-NOM
+             ELSE
+               ACCEPT ACCEPT-SYSIN
+             END-IF
+           END-IF
+           .
+
+      * Premiere ligne du step dans le journal consolide PROJSTAT,
+      * quand VSAM1 tourne comme step batch de la chaine de nuit.
+       10500-STATS-DEBUT-BATCH.
+           ACCEPT DATE-F FROM DATE YYYYMMDD
+           ACCEPT TIME-F FROM TIME
+           OPEN EXTEND f-stats
+           IF CR-STATS > 0
+             DISPLAY 'ERROR PROJSTAT : ' CR-STATS
+           END-IF
+           MOVE 'VSAM1' TO PROG-DEBUT-F
+           MOVE CORRESPONDING DATE-F TO FORMAT-STATS-DEBUT
+           MOVE CORRESPONDING TIME-F TO FORMAT-STATS-DEBUT
+           WRITE stats-rec FROM FORMAT-STATS-DEBUT
            .
        20000-TRAITEMENT.
            perform until ACCEPT-SYSIN = 999999
@@ -62,10 +205,124 @@
              ACCEPT ACCEPT-SYSIN
            END-PERFORM
            .
+
+      * Traite la liste de matricules fournie en entree et produit un
+      * rapport (trouve ou matricule inconnu) pour chacun.
+       25000-TRAITEMENT-BATCH.
+           perform 26000-READ-LISTE-MAT
+           perform until EOF-LISTE-MAT
+             MOVE E-LISTE-MAT TO MATRICULE
+             perform 27000-ECRIT-RAPPORT
+             perform 26000-READ-LISTE-MAT
+           END-PERFORM
+           .
+
+       26000-READ-LISTE-MAT.
+           READ F-LISTE-MAT
+           .
+
+       27000-ECRIT-RAPPORT.
+           ADD 1 TO NB-TRAITE-BATCH
+           READ IDX-ASSURES
+           EVALUATE TRUE
+             WHEN ASSURES-OK
+               MOVE MATRICULE TO MATRICULE-F
+               MOVE NOM-PRENOM TO NOM-PRENOM-F
+               MOVE VILLE TO VILLE-F
+               WRITE E-RAPPORT FROM FORMAT-RAPPORT-TROUVE
+             WHEN OTHER
+               MOVE MATRICULE TO MATRICULE-A
+               WRITE E-RAPPORT FROM FORMAT-RAPPORT-ABSENT
+           END-EVALUATE
+           .
+
+      * Corrections ponctuelles sur une fiche, sans passer par un
+      * mouvement 'M' et un run complet de PROJETM.
+       35000-TRAITEMENT-MAJ.
+           perform until ACCEPT-SYSIN = 999999
+             MOVE ACCEPT-SYSIN TO MATRICULE
+             perform 36000-MAJ-ASSURES
+             ACCEPT ACCEPT-SYSIN
+           END-PERFORM
+           .
+
+       36000-MAJ-ASSURES.
+           READ IDX-ASSURES
+           EVALUATE TRUE
+             WHEN ASSURES-OK
+               DISPLAY E-ASSURES
+               DISPLAY 'NOUVEAU NOM-PRENOM : '
+               ACCEPT NOM-PRENOM
+               DISPLAY 'NOUVELLE RUE : '
+               ACCEPT RUE-ADRESSE
+               DISPLAY 'NOUVEAU CODE POSTAL : '
+               ACCEPT CODE-POSTAL
+               DISPLAY 'NOUVELLE VILLE : '
+               ACCEPT VILLE
+               REWRITE E-ASSURES
+               DISPLAY 'FICHE ' MATRICULE ' MISE A JOUR'
+             WHEN ASSURES-KEY-NOT-FOUND
+               DISPLAY "KEY NOT FOUND : " MATRICULE
+             WHEN OTHER
+               DISPLAY "ERROR : " MATRICULE
+           END-EVALUATE
+           .
+
+      * Recherche par nom pour le centre d'appel, quand le client
+      * n'a pas son numero de police sous la main.
+       40000-TRAITEMENT-NOM.
+           perform until ACCEPT-NOM(1:3) = 'FIN'
+             perform 41000-RECHERCHE-NOM
+             ACCEPT ACCEPT-NOM
+           END-PERFORM
+           .
+
+       41000-RECHERCHE-NOM.
+           MOVE ACCEPT-NOM TO NOM-PRENOM
+           START IDX-ASSURES KEY IS = NOM-PRENOM
+             INVALID KEY
+               DISPLAY 'AUCUNE FICHE POUR : ' ACCEPT-NOM
+           END-START
+           IF ASSURES-OK
+             perform 42000-AFFICHE-FICHES-NOM
+           END-IF
+           .
+
+       42000-AFFICHE-FICHES-NOM.
+           SET EN-COURS-RECHERCHE TO TRUE
+           perform until FIN-RECHERCHE
+             READ IDX-ASSURES NEXT RECORD
+               AT END
+                 SET FIN-RECHERCHE TO TRUE
+               NOT AT END
+                 IF NOM-PRENOM = ACCEPT-NOM
+                   DISPLAY E-ASSURES
+                 ELSE
+                   SET FIN-RECHERCHE TO TRUE
+                 END-IF
+             END-READ
+           END-PERFORM
+           .
+
        30000-END-PGM.
+           IF MODE-BATCH
+             CLOSE F-LISTE-MAT F-RAPPORT
+             perform 30500-STATS-FIN-BATCH
+           END-IF
            CLOSE IDX-ASSURES
            STOP RUN
            .
+
+      * Derniere ligne du step dans le journal consolide PROJSTAT.
+       30500-STATS-FIN-BATCH.
+           MOVE NB-TRAITE-BATCH TO NB-TRAITE-F
+           WRITE stats-rec FROM FORMAT-STATS-NB-TRAITE
+           ACCEPT TIME-F FROM TIME
+           MOVE 'VSAM1' TO PROG-FIN-F
+           MOVE CORRESPONDING TIME-F TO FORMAT-STATS-FIN
+           WRITE stats-rec FROM FORMAT-STATS-FIN
+           CLOSE f-stats
+           .
        21000-READ-ASSURES.
            READ IDX-ASSURES
            EVALUATE TRUE
